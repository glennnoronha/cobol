@@ -0,0 +1,16 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EVENODD.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LK-NUMBER PIC 9(3).
+       01 LK-CLASS PIC X(4).
+
+       PROCEDURE DIVISION USING LK-NUMBER LK-CLASS.
+           IF FUNCTION MOD(LK-NUMBER, 2) = 0
+              MOVE "EVEN" TO LK-CLASS
+           ELSE
+              MOVE "ODD " TO LK-CLASS
+           END-IF.
+
+           EXIT PROGRAM.
