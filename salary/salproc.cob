@@ -1,53 +1,660 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SALPROC.
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT EDATA ASSIGN TO INPUT1
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL.
+           SELECT OUTFILE ASSIGN TO OUTPUT1
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+           SELECT EXCFILE ASSIGN TO OUTPUT2
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+           SELECT YTDIN ASSIGN TO YTDIN
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-YTDIN-STATUS.
+           SELECT YTDOUT ASSIGN TO YTDOUT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+           SELECT AUDITLOG ASSIGN TO AUDITLOG
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+           SELECT W2FILE ASSIGN TO OUTPUT3
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+           SELECT PARMFILE ASSIGN TO PARMIN
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-PARMFILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD EDATA.
        01 FD-EDATA.
            05 EID PIC X(11).
            05 EPOS PIC X(10).
-           05 ESAL PIC 9(7).
-           05 BLK PIC A(52).
-       
+           05 ESAL PIC 9(7)V99.
+           05 BLK PIC A(50).
+
+       FD OUTFILE
+           DATA RECORDS ARE DATA-OUT-DETAIL DATA-OUT-SUMMARY.
+       01 DATA-OUT-DETAIL.
+           05 DOD-EID PIC X(11).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DOD-EPOS PIC X(10).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DOD-ESAL PIC $$$,$$$,$$9.99.
+           05 FILLER PIC X(45) VALUE SPACES.
+       01 DATA-OUT-SUMMARY PIC X(80).
+
+       FD EXCFILE.
+       01 DATA-OUT-EXCEPTION.
+           05 DOE-EID PIC X(11).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DOE-EPOS PIC X(10).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DOE-ESAL-RAW PIC X(9).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DOE-REASON PIC X(44).
+
+       FD YTDIN.
+       01 YTD-IN-REC.
+           05 YTDI-EID PIC X(11).
+           05 YTDI-EPOS PIC X(10).
+           05 YTDI-YTD-SAL PIC 9(11)V99.
+           05 YTDI-POS-HIST-COUNT PIC 9(2).
+           05 YTDI-POS-HIST OCCURS 12 TIMES.
+               10 YTDI-POS-HIST-NAME PIC X(10).
+               10 YTDI-POS-HIST-DATE PIC X(10).
+
+       FD YTDOUT.
+       01 YTD-OUT-REC.
+           05 YTDO-EID PIC X(11).
+           05 YTDO-EPOS PIC X(10).
+           05 YTDO-YTD-SAL PIC 9(11)V99.
+           05 YTDO-POS-HIST-COUNT PIC 9(2).
+           05 YTDO-POS-HIST OCCURS 12 TIMES.
+               10 YTDO-POS-HIST-NAME PIC X(10).
+               10 YTDO-POS-HIST-DATE PIC X(10).
+
+       FD AUDITLOG.
+       01 AUDIT-REC PIC X(80).
+
+       FD W2FILE.
+       01 DATA-OUT-W2 PIC X(80).
+
+       FD PARMFILE.
+       01 DATA-PARM.
+           05 PARM-QUERY-EID PIC X(11).
+           05 PARM-CTL-COUNT PIC 9(6).
+           05 PARM-BLANKS PIC X(63).
+
        WORKING-STORAGE SECTION.
+       01 WS-YTDIN-STATUS PIC XX.
+       01 WS-RUN-DATETIME PIC X(21).
+       01 WS-RUN-DATE-EDIT.
+           05 WS-RUN-YYYY PIC X(4).
+           05 FILLER PIC X VALUE "-".
+           05 WS-RUN-MM PIC X(2).
+           05 FILLER PIC X VALUE "-".
+           05 WS-RUN-DD PIC X(2).
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-RUN-HH PIC X(2).
+           05 FILLER PIC X VALUE ":".
+           05 WS-RUN-MI PIC X(2).
+           05 FILLER PIC X VALUE ":".
+           05 WS-RUN-SS PIC X(2).
+       01 WS-TOTAL-SAL PIC 9(11)V99 VALUE ZEROES.
+       01 WS-TOTAL-SAL-EDIT PIC $$$,$$$,$$$,$$9.99.
+       01 WS-COUNT-EDIT PIC ZZZ,ZZ9.
+       01 WS-EXC-COUNT-EDIT PIC ZZZ,ZZ9.
        01 WS-EDATA.
            05 WS-EID PIC X(11).
            05 WS-EPOS PIC X(10).
-           05 WS-ESAL PIC 9(7).
-           05 WS-BLK PIC A(52) VALUE SPACES.
+           05 WS-ESAL PIC 9(7)V99.
+           05 WS-BLK PIC A(50) VALUE SPACES.
 
        01 WS-EOF PIC A.
 
-       01 WS-COUNT PIC 9(2) VALUE ZEROES.
-       01 WS-AVG PIC 9(9).
+       01 WS-COUNT PIC 9(6) VALUE ZEROES.
+       01 WS-COUNT-MAX PIC 9(6) VALUE 999999.
+       01 WS-AVG PIC 9(9)V99 VALUE ZEROES.
+
+       01 WS-CEO-SAL PIC 9(9)V99 VALUE ZEROES.
+       01 WS-DIFF PIC 9(9)V99 VALUE ZEROES.
 
-       01 WS-CEO-SAL PIC 9(9).
-       01 WS-DIFF PIC 9(9).
+       01 WS-POS-TABLE-COUNT PIC 9(4) VALUE ZEROES.
+       01 WS-POS-TABLE-COUNT-MAX PIC 9(4) VALUE 20.
+       01 WS-POS-TABLE.
+           05 WS-POS-ENTRY OCCURS 20 TIMES.
+               10 WS-POS-NAME PIC X(10).
+               10 WS-POS-COUNT PIC 9(4) VALUE ZEROES.
+               10 WS-POS-TOTAL PIC 9(11)V99 VALUE ZEROES.
+               10 WS-POS-AVG PIC 9(9)V99 VALUE ZEROES.
+       01 WS-POS-SUB PIC 9(4).
+       01 WS-POS-FOUND-SUB PIC 9(4).
+
+       01 WS-SUMMARY-EDIT PIC $$$,$$$,$$9.99.
+       01 WS-POS-SUMMARY-EDIT PIC $$$,$$$,$$9.99.
+       01 WS-EXC-COUNT PIC 9(4) VALUE ZEROES.
+
+       01 WS-TOP-COUNT PIC 9 VALUE ZEROES.
+       01 WS-TOP-TABLE.
+           05 WS-TOP-ENTRY OCCURS 5 TIMES.
+               10 WS-TOP-EID PIC X(11).
+               10 WS-TOP-EPOS PIC X(10).
+               10 WS-TOP-ESAL PIC 9(7)V99.
+       01 WS-BOT-COUNT PIC 9 VALUE ZEROES.
+       01 WS-BOT-TABLE.
+           05 WS-BOT-ENTRY OCCURS 5 TIMES.
+               10 WS-BOT-EID PIC X(11).
+               10 WS-BOT-EPOS PIC X(10).
+               10 WS-BOT-ESAL PIC 9(7)V99.
+       01 WS-RANK-SUB PIC 9.
+       01 WS-INS-POS PIC 9 VALUE ZEROES.
+       01 WS-RANK-EDIT PIC $$$,$$$,$$9.99.
+
+       01 WS-YTD-TABLE-COUNT PIC 9(4) VALUE ZEROES.
+       01 WS-YTD-TABLE-COUNT-MAX PIC 9(4) VALUE 500.
+       01 WS-YTD-TABLE.
+           05 WS-YTD-ENTRY OCCURS 500 TIMES.
+               10 WS-YTD-EID PIC X(11).
+               10 WS-YTD-EPOS PIC X(10).
+               10 WS-YTD-SAL PIC 9(11)V99 VALUE ZEROES.
+               10 WS-YTD-POS-HIST-COUNT PIC 9(2) VALUE ZEROES.
+               10 WS-YTD-POS-HIST OCCURS 12 TIMES.
+                   15 WS-YTD-POS-HIST-NAME PIC X(10).
+                   15 WS-YTD-POS-HIST-DATE PIC X(10).
+       01 WS-YTD-SUB PIC 9(4).
+       01 WS-YTD-FOUND-SUB PIC 9(4).
+       01 WS-POS-HIST-SUB PIC 9(4).
+       01 WS-POS-HIST-NEXT-SUB PIC 9(4).
+       01 WS-YTD-EDIT PIC $$$,$$$,$$$,$$9.99.
+
+       01 WS-PARMFILE-STATUS PIC XX.
+       01 WS-QUERY-EID PIC X(11) VALUE SPACES.
+       01 WS-QUERY-FOUND-SUB PIC 9(4) VALUE ZEROES.
+       01 WS-QUERY-MATCH-FOUND PIC X VALUE 'N'.
+       01 WS-QUERY-CUR-EPOS PIC X(10) VALUE SPACES.
+       01 WS-QUERY-CUR-ESAL PIC 9(7)V99 VALUE ZEROES.
+       01 WS-QUERY-CUR-EDIT PIC $$$,$$$,$$9.99.
+       01 WS-CTL-COUNT PIC 9(6) VALUE ZEROES.
+       01 WS-CTL-COUNT-EDIT PIC ZZZ,ZZ9.
+
+       01 WS-RUN-SEQ PIC 9(9) VALUE ZEROES.
+       01 WS-RUN-SEQ-EDIT PIC ZZZZZZZZ9.
+       01 WS-SEQ-RANGE-MAX PIC 9(9) VALUE ZEROES.
+       01 WS-SEQ-INCREMENT PIC 9(4) VALUE 1.
        PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATETIME.
+           MOVE WS-RUN-DATETIME(1:4) TO WS-RUN-YYYY.
+           MOVE WS-RUN-DATETIME(5:2) TO WS-RUN-MM.
+           MOVE WS-RUN-DATETIME(7:2) TO WS-RUN-DD.
+           MOVE WS-RUN-DATETIME(9:2) TO WS-RUN-HH.
+           MOVE WS-RUN-DATETIME(11:2) TO WS-RUN-MI.
+           MOVE WS-RUN-DATETIME(13:2) TO WS-RUN-SS.
+
+           OPEN INPUT PARMFILE.
+           IF WS-PARMFILE-STATUS = "00"
+              READ PARMFILE INTO DATA-PARM
+                 AT END CONTINUE
+              END-READ
+              IF WS-PARMFILE-STATUS = "00"
+                 MOVE PARM-QUERY-EID TO WS-QUERY-EID
+                 IF PARM-CTL-COUNT IS NUMERIC
+                    MOVE PARM-CTL-COUNT TO WS-CTL-COUNT
+                 ELSE
+                    DISPLAY "PARMFILE control count is not numeric "
+                       "- control total check skipped."
+                 END-IF
+              END-IF
+              CLOSE PARMFILE
+           END-IF.
+
            OPEN INPUT EDATA.
+           OPEN OUTPUT OUTFILE.
+           OPEN OUTPUT EXCFILE.
+
+           OPEN INPUT YTDIN.
+           IF WS-YTDIN-STATUS = "35"
+              DISPLAY "No prior YTD master found - starting a new one."
+           ELSE
+              PERFORM UNTIL WS-YTDIN-STATUS = "10"
+                 READ YTDIN
+                    AT END MOVE "10" TO WS-YTDIN-STATUS
+                    NOT AT END
+                       IF WS-YTD-TABLE-COUNT = WS-YTD-TABLE-COUNT-MAX
+                          DISPLAY "YTDIN has more employees than "
+                             "SALPROC can hold - aborting run."
+                          MOVE 16 TO RETURN-CODE
+                          CLOSE YTDIN EDATA OUTFILE EXCFILE
+                          STOP RUN
+                       END-IF
+                       ADD 1 TO WS-YTD-TABLE-COUNT
+                       MOVE YTDI-EID TO
+                          WS-YTD-EID(WS-YTD-TABLE-COUNT)
+                       MOVE YTDI-EPOS TO
+                          WS-YTD-EPOS(WS-YTD-TABLE-COUNT)
+                       MOVE YTDI-YTD-SAL TO
+                          WS-YTD-SAL(WS-YTD-TABLE-COUNT)
+                       MOVE YTDI-POS-HIST-COUNT TO
+                          WS-YTD-POS-HIST-COUNT(WS-YTD-TABLE-COUNT)
+                       PERFORM VARYING WS-POS-HIST-SUB FROM 1 BY 1
+                          UNTIL WS-POS-HIST-SUB > YTDI-POS-HIST-COUNT
+                          MOVE YTDI-POS-HIST-NAME(WS-POS-HIST-SUB) TO
+                             WS-YTD-POS-HIST-NAME(WS-YTD-TABLE-COUNT
+                                WS-POS-HIST-SUB)
+                          MOVE YTDI-POS-HIST-DATE(WS-POS-HIST-SUB) TO
+                             WS-YTD-POS-HIST-DATE(WS-YTD-TABLE-COUNT
+                                WS-POS-HIST-SUB)
+                       END-PERFORM
+                 END-READ
+              END-PERFORM
+              CLOSE YTDIN
+           END-IF.
+
            PERFORM UNTIL WS-EOF = "Y"
               READ EDATA INTO WS-EDATA
                  AT END MOVE "Y" TO WS-EOF
                  NOT AT END
                     DISPLAY WS-EPOS OF WS-EDATA
-                    ADD WS-ESAL OF WS-EDATA TO WS-AVG
-                    ADD 1 TO WS-COUNT
-                    IF WS-EPOS OF WS-EDATA = "CEO"
-                       MOVE WS-ESAL OF WS-EDATA TO WS-CEO-SAL
+                    IF WS-ESAL OF WS-EDATA IS NOT NUMERIC
+                       ADD 1 TO WS-EXC-COUNT
+                       MOVE WS-EID OF WS-EDATA TO DOE-EID
+                       MOVE WS-EPOS OF WS-EDATA TO DOE-EPOS
+                       MOVE WS-ESAL OF WS-EDATA TO DOE-ESAL-RAW
+                       MOVE "ESAL is not numeric - record skipped"
+                          TO DOE-REASON
+                       WRITE DATA-OUT-EXCEPTION
+                    ELSE
+                       IF WS-COUNT = WS-COUNT-MAX
+                          DISPLAY "EDATA has more records than SALPROC "
+                             "can count - aborting run."
+                          MOVE 16 TO RETURN-CODE
+                          CLOSE EDATA OUTFILE EXCFILE
+                          STOP RUN
+                       END-IF
+                       ADD WS-ESAL OF WS-EDATA TO WS-TOTAL-SAL
+                       ADD 1 TO WS-COUNT
+                       IF WS-EPOS OF WS-EDATA = "CEO"
+                          MOVE WS-ESAL OF WS-EDATA TO WS-CEO-SAL
+                       END-IF
+                       MOVE WS-EID OF WS-EDATA TO DOD-EID
+                       MOVE WS-EPOS OF WS-EDATA TO DOD-EPOS
+                       MOVE WS-ESAL OF WS-EDATA TO DOD-ESAL
+                       WRITE DATA-OUT-DETAIL
+
+                       MOVE ZEROES TO WS-POS-FOUND-SUB
+                       PERFORM VARYING WS-POS-SUB FROM 1 BY 1
+                          UNTIL WS-POS-SUB > WS-POS-TABLE-COUNT
+                          IF WS-POS-NAME(WS-POS-SUB) =
+                             WS-EPOS OF WS-EDATA
+                             MOVE WS-POS-SUB TO WS-POS-FOUND-SUB
+                          END-IF
+                       END-PERFORM
+                       IF WS-POS-FOUND-SUB = ZEROES
+                          IF WS-POS-TABLE-COUNT = WS-POS-TABLE-COUNT-MAX
+                             DISPLAY "EDATA has more distinct "
+                                "positions than SALPROC can hold - "
+                                "aborting run."
+                             MOVE 16 TO RETURN-CODE
+                             CLOSE EDATA OUTFILE EXCFILE
+                             STOP RUN
+                          END-IF
+                          ADD 1 TO WS-POS-TABLE-COUNT
+                          MOVE WS-POS-TABLE-COUNT TO WS-POS-FOUND-SUB
+                          MOVE WS-EPOS OF WS-EDATA TO
+                             WS-POS-NAME(WS-POS-FOUND-SUB)
+                       END-IF
+                       ADD 1 TO WS-POS-COUNT(WS-POS-FOUND-SUB)
+                       ADD WS-ESAL OF WS-EDATA TO
+                          WS-POS-TOTAL(WS-POS-FOUND-SUB)
+
+                       MOVE ZEROES TO WS-YTD-FOUND-SUB
+                       PERFORM VARYING WS-YTD-SUB FROM 1 BY 1
+                          UNTIL WS-YTD-SUB > WS-YTD-TABLE-COUNT
+                          IF WS-YTD-EID(WS-YTD-SUB) =
+                             WS-EID OF WS-EDATA
+                             MOVE WS-YTD-SUB TO WS-YTD-FOUND-SUB
+                          END-IF
+                       END-PERFORM
+                       IF WS-YTD-FOUND-SUB = ZEROES
+                          IF WS-YTD-TABLE-COUNT = WS-YTD-TABLE-COUNT-MAX
+                             DISPLAY "EDATA has more employees than "
+                                "SALPROC can hold - aborting run."
+                             MOVE 16 TO RETURN-CODE
+                             CLOSE EDATA OUTFILE EXCFILE
+                             STOP RUN
+                          END-IF
+                          ADD 1 TO WS-YTD-TABLE-COUNT
+                          MOVE WS-YTD-TABLE-COUNT TO WS-YTD-FOUND-SUB
+                          MOVE WS-EID OF WS-EDATA TO
+                             WS-YTD-EID(WS-YTD-FOUND-SUB)
+                       END-IF
+                       IF WS-EPOS OF WS-EDATA NOT =
+                          WS-YTD-EPOS(WS-YTD-FOUND-SUB)
+                          IF WS-YTD-POS-HIST-COUNT(WS-YTD-FOUND-SUB) <
+                             12
+                             ADD 1 TO
+                                WS-YTD-POS-HIST-COUNT(WS-YTD-FOUND-SUB)
+                             MOVE
+                                WS-YTD-POS-HIST-COUNT(WS-YTD-FOUND-SUB)
+                                TO WS-POS-HIST-SUB
+                          ELSE
+                             PERFORM VARYING WS-POS-HIST-SUB FROM 1
+                                BY 1 UNTIL WS-POS-HIST-SUB > 11
+                                COMPUTE WS-POS-HIST-NEXT-SUB =
+                                   WS-POS-HIST-SUB + 1
+                                MOVE WS-YTD-POS-HIST-NAME(
+                                   WS-YTD-FOUND-SUB
+                                   WS-POS-HIST-NEXT-SUB) TO
+                                   WS-YTD-POS-HIST-NAME(
+                                   WS-YTD-FOUND-SUB WS-POS-HIST-SUB)
+                                MOVE WS-YTD-POS-HIST-DATE(
+                                   WS-YTD-FOUND-SUB
+                                   WS-POS-HIST-NEXT-SUB) TO
+                                   WS-YTD-POS-HIST-DATE(
+                                   WS-YTD-FOUND-SUB WS-POS-HIST-SUB)
+                             END-PERFORM
+                             DISPLAY "Position history for "
+                                WS-EID OF WS-EDATA
+                                " is full - oldest position dropped "
+                                "to make room."
+                             MOVE 12 TO WS-POS-HIST-SUB
+                          END-IF
+                          MOVE WS-EPOS OF WS-EDATA TO
+                             WS-YTD-POS-HIST-NAME(WS-YTD-FOUND-SUB
+                                WS-POS-HIST-SUB)
+                          MOVE WS-RUN-DATE-EDIT(1:10) TO
+                             WS-YTD-POS-HIST-DATE(WS-YTD-FOUND-SUB
+                                WS-POS-HIST-SUB)
+                          MOVE WS-EPOS OF WS-EDATA TO
+                             WS-YTD-EPOS(WS-YTD-FOUND-SUB)
+                       END-IF
+                       ADD WS-ESAL OF WS-EDATA TO
+                          WS-YTD-SAL(WS-YTD-FOUND-SUB)
+
+                       IF WS-QUERY-EID NOT = SPACES AND
+                          WS-EID OF WS-EDATA = WS-QUERY-EID
+                          MOVE 'Y' TO WS-QUERY-MATCH-FOUND
+                          MOVE WS-EPOS OF WS-EDATA TO WS-QUERY-CUR-EPOS
+                          MOVE WS-ESAL OF WS-EDATA TO WS-QUERY-CUR-ESAL
+                       END-IF
+
+                       MOVE ZEROES TO WS-INS-POS
+                       IF WS-TOP-COUNT < 5
+                          ADD 1 TO WS-TOP-COUNT
+                          MOVE WS-TOP-COUNT TO WS-INS-POS
+                       ELSE
+                          IF WS-ESAL OF WS-EDATA > WS-TOP-ESAL(5)
+                             MOVE 5 TO WS-INS-POS
+                          END-IF
+                       END-IF
+                       IF WS-INS-POS NOT = ZEROES
+                          PERFORM VARYING WS-RANK-SUB FROM WS-INS-POS
+                             BY -1 UNTIL WS-RANK-SUB = 1 OR
+                             WS-ESAL OF WS-EDATA <=
+                             WS-TOP-ESAL(WS-RANK-SUB - 1)
+                             MOVE WS-TOP-EID(WS-RANK-SUB - 1) TO
+                                WS-TOP-EID(WS-RANK-SUB)
+                             MOVE WS-TOP-EPOS(WS-RANK-SUB - 1) TO
+                                WS-TOP-EPOS(WS-RANK-SUB)
+                             MOVE WS-TOP-ESAL(WS-RANK-SUB - 1) TO
+                                WS-TOP-ESAL(WS-RANK-SUB)
+                          END-PERFORM
+                          MOVE WS-EID OF WS-EDATA TO
+                             WS-TOP-EID(WS-RANK-SUB)
+                          MOVE WS-EPOS OF WS-EDATA TO
+                             WS-TOP-EPOS(WS-RANK-SUB)
+                          MOVE WS-ESAL OF WS-EDATA TO
+                             WS-TOP-ESAL(WS-RANK-SUB)
+                       END-IF
+
+                       MOVE ZEROES TO WS-INS-POS
+                       IF WS-BOT-COUNT < 5
+                          ADD 1 TO WS-BOT-COUNT
+                          MOVE WS-BOT-COUNT TO WS-INS-POS
+                       ELSE
+                          IF WS-ESAL OF WS-EDATA < WS-BOT-ESAL(5)
+                             MOVE 5 TO WS-INS-POS
+                          END-IF
+                       END-IF
+                       IF WS-INS-POS NOT = ZEROES
+                          PERFORM VARYING WS-RANK-SUB FROM WS-INS-POS
+                             BY -1 UNTIL WS-RANK-SUB = 1 OR
+                             WS-ESAL OF WS-EDATA >=
+                             WS-BOT-ESAL(WS-RANK-SUB - 1)
+                             MOVE WS-BOT-EID(WS-RANK-SUB - 1) TO
+                                WS-BOT-EID(WS-RANK-SUB)
+                             MOVE WS-BOT-EPOS(WS-RANK-SUB - 1) TO
+                                WS-BOT-EPOS(WS-RANK-SUB)
+                             MOVE WS-BOT-ESAL(WS-RANK-SUB - 1) TO
+                                WS-BOT-ESAL(WS-RANK-SUB)
+                          END-PERFORM
+                          MOVE WS-EID OF WS-EDATA TO
+                             WS-BOT-EID(WS-RANK-SUB)
+                          MOVE WS-EPOS OF WS-EDATA TO
+                             WS-BOT-EPOS(WS-RANK-SUB)
+                          MOVE WS-ESAL OF WS-EDATA TO
+                             WS-BOT-ESAL(WS-RANK-SUB)
+                       END-IF
                     END-IF
               END-READ
            END-PERFORM.
            CLOSE EDATA.
-           COMPUTE WS-AVG = WS-AVG / WS-COUNT.
+           IF WS-COUNT = ZEROES
+              DISPLAY "No employee records found in EDATA - ending run."
+              CLOSE OUTFILE
+              CLOSE EXCFILE
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           IF WS-CTL-COUNT NOT = ZEROES
+              MOVE WS-COUNT TO WS-COUNT-EDIT
+              MOVE WS-CTL-COUNT TO WS-CTL-COUNT-EDIT
+              IF WS-CTL-COUNT NOT = WS-COUNT
+                 DISPLAY "WARNING: EDATA record count " WS-COUNT-EDIT
+                    " does not match control total " WS-CTL-COUNT-EDIT
+                 MOVE SPACES TO DATA-OUT-SUMMARY
+                 STRING "WARNING: record count " WS-COUNT-EDIT
+                    " does not match control total " WS-CTL-COUNT-EDIT
+                    DELIMITED BY SIZE INTO DATA-OUT-SUMMARY
+                 WRITE DATA-OUT-SUMMARY
+              ELSE
+                 DISPLAY "Record count matches control total "
+                    WS-CTL-COUNT-EDIT
+              END-IF
+           END-IF.
+           COMPUTE WS-AVG ROUNDED = WS-TOTAL-SAL / WS-COUNT.
            DISPLAY "Average Salary is :" WS-AVG.
            DISPLAY "CEO Salary is :" WS-CEO-SAL.
            COMPUTE WS-DIFF = WS-CEO-SAL - WS-AVG.
            DISPLAY "CEO is making $" WS-DIFF " more than average".
+
+           MOVE WS-AVG TO WS-SUMMARY-EDIT.
+           MOVE SPACES TO DATA-OUT-SUMMARY.
+           STRING "Average Salary is :" WS-SUMMARY-EDIT
+              DELIMITED BY SIZE INTO DATA-OUT-SUMMARY.
+           WRITE DATA-OUT-SUMMARY.
+
+           MOVE WS-CEO-SAL TO WS-SUMMARY-EDIT.
+           MOVE SPACES TO DATA-OUT-SUMMARY.
+           STRING "CEO Salary is :" WS-SUMMARY-EDIT
+              DELIMITED BY SIZE INTO DATA-OUT-SUMMARY.
+           WRITE DATA-OUT-SUMMARY.
+
+           MOVE WS-DIFF TO WS-SUMMARY-EDIT.
+           MOVE SPACES TO DATA-OUT-SUMMARY.
+           STRING "CEO is making $" WS-SUMMARY-EDIT
+              " more than average" DELIMITED BY SIZE INTO
+              DATA-OUT-SUMMARY.
+           WRITE DATA-OUT-SUMMARY.
+
+           MOVE SPACES TO DATA-OUT-SUMMARY.
+           STRING "Salary breakdown by position:" DELIMITED BY SIZE
+              INTO DATA-OUT-SUMMARY.
+           WRITE DATA-OUT-SUMMARY.
+
+           PERFORM VARYING WS-POS-SUB FROM 1 BY 1
+              UNTIL WS-POS-SUB > WS-POS-TABLE-COUNT
+              COMPUTE WS-POS-AVG(WS-POS-SUB) ROUNDED =
+                 WS-POS-TOTAL(WS-POS-SUB) / WS-POS-COUNT(WS-POS-SUB)
+              MOVE WS-POS-AVG(WS-POS-SUB) TO WS-POS-SUMMARY-EDIT
+              MOVE SPACES TO DATA-OUT-SUMMARY
+              STRING "  " WS-POS-NAME(WS-POS-SUB) " count "
+                 WS-POS-COUNT(WS-POS-SUB) " average "
+                 WS-POS-SUMMARY-EDIT DELIMITED BY SIZE INTO
+                 DATA-OUT-SUMMARY
+              WRITE DATA-OUT-SUMMARY
+           END-PERFORM.
+
+           MOVE SPACES TO DATA-OUT-SUMMARY.
+           STRING "Top earners:" DELIMITED BY SIZE INTO
+              DATA-OUT-SUMMARY.
+           WRITE DATA-OUT-SUMMARY.
+           PERFORM VARYING WS-RANK-SUB FROM 1 BY 1
+              UNTIL WS-RANK-SUB > WS-TOP-COUNT
+              MOVE WS-TOP-ESAL(WS-RANK-SUB) TO WS-RANK-EDIT
+              MOVE SPACES TO DATA-OUT-SUMMARY
+              STRING "  " WS-TOP-EID(WS-RANK-SUB) " "
+                 WS-TOP-EPOS(WS-RANK-SUB) " " WS-RANK-EDIT
+                 DELIMITED BY SIZE INTO DATA-OUT-SUMMARY
+              WRITE DATA-OUT-SUMMARY
+           END-PERFORM.
+
+           MOVE SPACES TO DATA-OUT-SUMMARY.
+           STRING "Bottom earners:" DELIMITED BY SIZE INTO
+              DATA-OUT-SUMMARY.
+           WRITE DATA-OUT-SUMMARY.
+           PERFORM VARYING WS-RANK-SUB FROM 1 BY 1
+              UNTIL WS-RANK-SUB > WS-BOT-COUNT
+              MOVE WS-BOT-ESAL(WS-RANK-SUB) TO WS-RANK-EDIT
+              MOVE SPACES TO DATA-OUT-SUMMARY
+              STRING "  " WS-BOT-EID(WS-RANK-SUB) " "
+                 WS-BOT-EPOS(WS-RANK-SUB) " " WS-RANK-EDIT
+                 DELIMITED BY SIZE INTO DATA-OUT-SUMMARY
+              WRITE DATA-OUT-SUMMARY
+           END-PERFORM.
+
+           IF WS-QUERY-EID NOT = SPACES
+              MOVE SPACES TO DATA-OUT-SUMMARY
+              IF WS-QUERY-MATCH-FOUND NOT = 'Y'
+                 STRING "Employee lookup: " WS-QUERY-EID " not found"
+                    DELIMITED BY SIZE INTO DATA-OUT-SUMMARY
+              ELSE
+                 MOVE WS-QUERY-CUR-ESAL TO WS-QUERY-CUR-EDIT
+                 STRING "Employee lookup: " WS-QUERY-EID " position "
+                    WS-QUERY-CUR-EPOS " salary "
+                    WS-QUERY-CUR-EDIT DELIMITED BY SIZE INTO
+                    DATA-OUT-SUMMARY
+              END-IF
+              WRITE DATA-OUT-SUMMARY
+           END-IF.
+
+           MOVE SPACES TO DATA-OUT-SUMMARY.
+           STRING "Year-to-date totals:" DELIMITED BY SIZE INTO
+              DATA-OUT-SUMMARY.
+           WRITE DATA-OUT-SUMMARY.
+           OPEN OUTPUT YTDOUT.
+           OPEN OUTPUT W2FILE.
+           PERFORM VARYING WS-YTD-SUB FROM 1 BY 1
+              UNTIL WS-YTD-SUB > WS-YTD-TABLE-COUNT
+              MOVE WS-YTD-EID(WS-YTD-SUB) TO YTDO-EID
+              MOVE WS-YTD-EPOS(WS-YTD-SUB) TO YTDO-EPOS
+              MOVE WS-YTD-SAL(WS-YTD-SUB) TO YTDO-YTD-SAL
+              MOVE WS-YTD-POS-HIST-COUNT(WS-YTD-SUB) TO
+                 YTDO-POS-HIST-COUNT
+              PERFORM VARYING WS-POS-HIST-SUB FROM 1 BY 1
+                 UNTIL WS-POS-HIST-SUB >
+                    WS-YTD-POS-HIST-COUNT(WS-YTD-SUB)
+                 MOVE WS-YTD-POS-HIST-NAME(WS-YTD-SUB
+                    WS-POS-HIST-SUB) TO
+                    YTDO-POS-HIST-NAME(WS-POS-HIST-SUB)
+                 MOVE WS-YTD-POS-HIST-DATE(WS-YTD-SUB
+                    WS-POS-HIST-SUB) TO
+                    YTDO-POS-HIST-DATE(WS-POS-HIST-SUB)
+              END-PERFORM
+              WRITE YTD-OUT-REC
+              MOVE WS-YTD-SAL(WS-YTD-SUB) TO WS-YTD-EDIT
+              MOVE SPACES TO DATA-OUT-SUMMARY
+              STRING "  " WS-YTD-EID(WS-YTD-SUB) " "
+                 WS-YTD-EPOS(WS-YTD-SUB) " " WS-YTD-EDIT
+                 DELIMITED BY SIZE INTO DATA-OUT-SUMMARY
+              WRITE DATA-OUT-SUMMARY
+
+              MOVE SPACES TO DATA-OUT-W2
+              STRING "ANNUAL EARNINGS STATEMENT - TAX YEAR "
+                 WS-RUN-YYYY DELIMITED BY SIZE INTO DATA-OUT-W2
+              WRITE DATA-OUT-W2
+              MOVE SPACES TO DATA-OUT-W2
+              STRING "  EMPLOYEE ID: " WS-YTD-EID(WS-YTD-SUB)
+                 "   POSITION: " WS-YTD-EPOS(WS-YTD-SUB)
+                 DELIMITED BY SIZE INTO DATA-OUT-W2
+              WRITE DATA-OUT-W2
+              MOVE SPACES TO DATA-OUT-W2
+              STRING "  TOTAL WAGES FOR YEAR: " WS-YTD-EDIT
+                 DELIMITED BY SIZE INTO DATA-OUT-W2
+              WRITE DATA-OUT-W2
+              MOVE SPACES TO DATA-OUT-W2
+              STRING "  POSITION HISTORY:" DELIMITED BY SIZE
+                 INTO DATA-OUT-W2
+              WRITE DATA-OUT-W2
+              PERFORM VARYING WS-POS-HIST-SUB FROM 1 BY 1
+                 UNTIL WS-POS-HIST-SUB >
+                    WS-YTD-POS-HIST-COUNT(WS-YTD-SUB)
+                 MOVE SPACES TO DATA-OUT-W2
+                 STRING "    " WS-YTD-POS-HIST-DATE(WS-YTD-SUB
+                    WS-POS-HIST-SUB) "  "
+                    WS-YTD-POS-HIST-NAME(WS-YTD-SUB WS-POS-HIST-SUB)
+                    DELIMITED BY SIZE INTO DATA-OUT-W2
+                 WRITE DATA-OUT-W2
+              END-PERFORM
+              MOVE SPACES TO DATA-OUT-W2
+              WRITE DATA-OUT-W2
+           END-PERFORM.
+           CLOSE YTDOUT.
+           CLOSE W2FILE.
+
+           CLOSE OUTFILE.
+           CLOSE EXCFILE.
+           DISPLAY WS-EXC-COUNT " record(s) rejected to exceptions file".
+
+           MOVE WS-COUNT TO WS-COUNT-EDIT.
+           MOVE WS-EXC-COUNT TO WS-EXC-COUNT-EDIT.
+           MOVE WS-TOTAL-SAL TO WS-TOTAL-SAL-EDIT.
+
+           CALL "SEQGEN" USING WS-RUN-SEQ WS-SEQ-RANGE-MAX
+              WS-SEQ-INCREMENT.
+           MOVE WS-RUN-SEQ TO WS-RUN-SEQ-EDIT.
+
+           OPEN OUTPUT AUDITLOG.
+           MOVE SPACES TO AUDIT-REC.
+           STRING "SALPROC run " WS-RUN-SEQ-EDIT " "
+              WS-RUN-DATE-EDIT DELIMITED BY SIZE INTO AUDIT-REC.
+           WRITE AUDIT-REC.
+           MOVE SPACES TO AUDIT-REC.
+           STRING "  records processed " WS-COUNT-EDIT
+              " rejected " WS-EXC-COUNT-EDIT DELIMITED BY SIZE
+              INTO AUDIT-REC.
+           WRITE AUDIT-REC.
+           MOVE SPACES TO AUDIT-REC.
+           STRING "  total salary processed " WS-TOTAL-SAL-EDIT
+              DELIMITED BY SIZE INTO AUDIT-REC.
+           WRITE AUDIT-REC.
+           IF WS-CTL-COUNT NOT = ZEROES
+              MOVE SPACES TO AUDIT-REC
+              IF WS-CTL-COUNT = WS-COUNT
+                 STRING "  control total matched " WS-CTL-COUNT-EDIT
+                    DELIMITED BY SIZE INTO AUDIT-REC
+              ELSE
+                 STRING "  control total MISMATCH - expected "
+                    WS-CTL-COUNT-EDIT " got " WS-COUNT-EDIT
+                    DELIMITED BY SIZE INTO AUDIT-REC
+              END-IF
+              WRITE AUDIT-REC
+           END-IF.
+           CLOSE AUDITLOG.
+
            STOP RUN.
-           
\ No newline at end of file
