@@ -1,18 +1,95 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. temp_conv.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEMPFILE ASSIGN TO INPUT1
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-TEMPFILE-STATUS.
+           SELECT TEMPOUT ASSIGN TO OUTPUT1
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD TEMPFILE.
+       01 TEMP-REC.
+           05 TEMP-DIR PIC X(1).
+           05 TEMP-VAL PIC S9(5)V99 SIGN LEADING SEPARATE CHARACTER.
+           05 TEMP-BLANKS PIC X(71).
+
+       FD TEMPOUT.
+       01 DATA-OUT-TEMP PIC X(80).
+
        WORKING-STORAGE SECTION.
-       
        01 CEL PIC 9(5)V9(5) VALUE 32.
        01 CELO PIC 9(5)V9(2).
        01 FAH PIC Z(5).Z(5).
 
+       01 WS-DIR PIC X(1) VALUE 'C'.
+       01 WS-IN-VAL PIC S9(5)V99 VALUE ZERO.
+       01 WS-OUT-VAL PIC S9(5)V99 VALUE ZERO.
+       01 WS-IN-F PIC -(5)9.99.
+       01 WS-OUT-F PIC -(5)9.99.
+       01 WS-EOF PIC A VALUE 'N'.
+       01 WS-TEMPFILE-STATUS PIC XX.
+
        PROCEDURE DIVISION.
-           MOVE CEL TO CELO.
-           MULTIPLY 9 BY CEL.
-           DIVIDE 5 INTO CEL.
-           ADD 32 TO CEL GIVING FAH.
-           DISPLAY CELO " Celcius is" FAH.
+           OPEN INPUT TEMPFILE.
+           OPEN OUTPUT TEMPOUT.
+           IF WS-TEMPFILE-STATUS = "00"
+              READ TEMPFILE
+                 AT END MOVE 'Y' TO WS-EOF
+                 NOT AT END
+                    MOVE TEMP-DIR TO WS-DIR
+                    MOVE TEMP-VAL TO WS-IN-VAL
+              END-READ
+              PERFORM UNTIL WS-EOF = 'Y'
+                 IF WS-DIR = 'F'
+                    COMPUTE WS-OUT-VAL ROUNDED =
+                       (WS-IN-VAL - 32) * 5 / 9
+                    MOVE WS-IN-VAL TO WS-IN-F
+                    MOVE WS-OUT-VAL TO WS-OUT-F
+                    DISPLAY WS-IN-F " Fahrenheit is " WS-OUT-F
+                       " Celsius"
+                    MOVE SPACES TO DATA-OUT-TEMP
+                    STRING WS-IN-F " Fahrenheit is " WS-OUT-F
+                       " Celsius" DELIMITED BY SIZE INTO DATA-OUT-TEMP
+                    WRITE DATA-OUT-TEMP
+                 ELSE
+                    COMPUTE WS-OUT-VAL ROUNDED =
+                       (WS-IN-VAL * 9 / 5) + 32
+                    MOVE WS-IN-VAL TO WS-IN-F
+                    MOVE WS-OUT-VAL TO WS-OUT-F
+                    DISPLAY WS-IN-F " Celsius is " WS-OUT-F
+                       " Fahrenheit"
+                    MOVE SPACES TO DATA-OUT-TEMP
+                    STRING WS-IN-F " Celsius is " WS-OUT-F
+                       " Fahrenheit" DELIMITED BY SIZE INTO
+                       DATA-OUT-TEMP
+                    WRITE DATA-OUT-TEMP
+                 END-IF
+                 READ TEMPFILE
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END
+                       MOVE TEMP-DIR TO WS-DIR
+                       MOVE TEMP-VAL TO WS-IN-VAL
+                 END-READ
+              END-PERFORM
+              CLOSE TEMPFILE
+           ELSE
+              MOVE CEL TO CELO
+              MULTIPLY 9 BY CEL
+              DIVIDE 5 INTO CEL
+              ADD 32 TO CEL GIVING FAH
+              DISPLAY CELO " Celcius is" FAH
+              MOVE SPACES TO DATA-OUT-TEMP
+              STRING CELO " Celcius is" FAH DELIMITED BY SIZE INTO
+                 DATA-OUT-TEMP
+              WRITE DATA-OUT-TEMP
+           END-IF.
+           CLOSE TEMPOUT.
 
            STOP RUN.
