@@ -1,68 +1,156 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MTABLE.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       
-       01 WSF-0 PIC 99.
-       01 WSF-1 PIC B99.
-       01 WSF-2 PIC B99.
-       01 WSF-3 PIC B99.
-       01 WSF-4 PIC B99.
-       01 WSF-5 PIC B99.
-       01 WSF-6 PIC B99.
-       01 WSF-7 PIC B99.
-       01 WSF-8 PIC B99.
-       01 WSF-9 PIC B99.
-       01 WS-INC PIC 9 VALUE 1.
-       01 WS-TMP PIC 99.
-       01 WS-SPACE2 PIC AA VALUE SPACES.
-       
-       PROCEDURE DIVISION.
-           MOVE 1 TO WSF-1.
-           MOVE 2 TO WSF-2.
-           MOVE 3 TO WSF-3.
-           MOVE 4 TO WSF-4.
-           MOVE 5 TO WSF-5.
-           MOVE 6 TO WSF-6.
-           MOVE 7 TO WSF-7.
-           MOVE 8 TO WSF-8.
-           MOVE 9 TO WSF-9.
-           DISPLAY WS-SPACE2, WSF-1, WSF-2, WSF-3, WSF-4, WSF-5, WSF-6, 
-              WSF-7, WSF-8, WSF-9
-           PERFORM 9 TIMES
-              MOVE WS-INC TO WSF-0
-              COMPUTE WS-TMP = WS-INC * 1
-              MOVE WS-TMP TO WSF-1
-
-              COMPUTE WS-TMP = WS-INC * 2
-              MOVE WS-TMP TO WSF-2
-
-              COMPUTE WS-TMP = WS-INC * 3
-              MOVE WS-TMP TO WSF-3
-
-              COMPUTE WS-TMP = WS-INC * 4
-              MOVE WS-TMP TO WSF-4
-
-              COMPUTE WS-TMP = WS-INC * 5
-              MOVE WS-TMP TO WSF-5
-
-              COMPUTE WS-TMP = WS-INC * 6
-              MOVE WS-TMP TO WSF-6
-
-              COMPUTE WS-TMP = WS-INC * 7
-              MOVE WS-TMP TO WSF-7
-
-              COMPUTE WS-TMP = WS-INC * 8
-              MOVE WS-TMP TO WSF-8
-
-              COMPUTE WS-TMP = WS-INC * 9
-              MOVE WS-TMP TO WSF-9
-
-              DISPLAY WSF-0, WSF-1, WSF-2, WSF-3, WSF-4, WSF-5, WSF-6, 
-              WSF-7, WSF-8, WSF-9
-
-              ADD 1 to WS-INC
-           END-PERFORM
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MTABLE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIZEFILE ASSIGN TO INPUT1
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-SIZEFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SIZEFILE.
+       01 SIZE-REC.
+           05 SZ-VAL PIC 99.
+           05 SZ-BLANKS PIC X(78).
+
+       WORKING-STORAGE SECTION.
+
+       01 WSF-0 PIC 99.
+       01 WSF-1 PIC B99.
+       01 WSF-2 PIC B99.
+       01 WSF-3 PIC B99.
+       01 WSF-4 PIC B99.
+       01 WSF-5 PIC B99.
+       01 WSF-6 PIC B99.
+       01 WSF-7 PIC B99.
+       01 WSF-8 PIC B99.
+       01 WSF-9 PIC B99.
+       01 WS-INC PIC 9 VALUE 1.
+       01 WS-TMP PIC 99.
+       01 WS-SPACE2 PIC AA VALUE SPACES.
+
+       01 WS-SIZEFILE-STATUS PIC XX.
+       01 WS-TBL-SIZE PIC 99 VALUE ZERO.
+       01 WS-ROW-LBL PIC 99.
+       01 WS-ROW-NUM PIC 99.
+       01 WS-COL-NUM PIC 99.
+       01 WS-CELL-VAL PIC 9(4).
+       01 WS-TABLE-ROW.
+           05 WS-CELL PIC B9(4) OCCURS 99 TIMES.
+       01 WS-HEADER-ROW.
+           05 WS-HDR-CELL PIC B9(4) OCCURS 99 TIMES.
+       01 WS-PAGE-NUM PIC 99 VALUE 1.
+       01 WS-ROWS-ON-PAGE PIC 99 VALUE ZERO.
+       01 WS-PAGE-SIZE PIC 99 VALUE 20.
+
+       01 WS-RUN-DATETIME PIC X(21).
+       01 WS-RUN-DATE-EDIT.
+           05 WS-RUN-YYYY PIC X(4).
+           05 FILLER PIC X VALUE "-".
+           05 WS-RUN-MM PIC X(2).
+           05 FILLER PIC X VALUE "-".
+           05 WS-RUN-DD PIC X(2).
+
+       PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATETIME.
+           MOVE WS-RUN-DATETIME(1:4) TO WS-RUN-YYYY.
+           MOVE WS-RUN-DATETIME(5:2) TO WS-RUN-MM.
+           MOVE WS-RUN-DATETIME(7:2) TO WS-RUN-DD.
+
+           OPEN INPUT SIZEFILE.
+           IF WS-SIZEFILE-STATUS = "00"
+              READ SIZEFILE
+                 AT END MOVE ZERO TO WS-TBL-SIZE
+                 NOT AT END MOVE SZ-VAL TO WS-TBL-SIZE
+              END-READ
+              CLOSE SIZEFILE
+           END-IF.
+
+           IF WS-SIZEFILE-STATUS = "00" AND WS-TBL-SIZE > 0
+              PERFORM VARYING WS-ROW-NUM FROM 1 BY 1
+                 UNTIL WS-ROW-NUM > WS-TBL-SIZE
+                 IF WS-ROWS-ON-PAGE = 0
+                    DISPLAY "MULTIPLICATION TABLE   PAGE " WS-PAGE-NUM
+                       "   RUN DATE " WS-RUN-DATE-EDIT
+                    PERFORM VARYING WS-COL-NUM FROM 1 BY 1
+                       UNTIL WS-COL-NUM > WS-TBL-SIZE
+                       MOVE WS-COL-NUM TO WS-HDR-CELL (WS-COL-NUM)
+                    END-PERFORM
+                    DISPLAY WS-SPACE2 WITH NO ADVANCING
+                    PERFORM VARYING WS-COL-NUM FROM 1 BY 1
+                       UNTIL WS-COL-NUM > WS-TBL-SIZE
+                       DISPLAY WS-HDR-CELL (WS-COL-NUM)
+                          WITH NO ADVANCING
+                    END-PERFORM
+                    DISPLAY SPACE
+                 END-IF
+                 MOVE WS-ROW-NUM TO WS-ROW-LBL
+                 PERFORM VARYING WS-COL-NUM FROM 1 BY 1
+                    UNTIL WS-COL-NUM > WS-TBL-SIZE
+                    COMPUTE WS-CELL-VAL = WS-ROW-NUM * WS-COL-NUM
+                    MOVE WS-CELL-VAL TO WS-CELL (WS-COL-NUM)
+                 END-PERFORM
+                 DISPLAY WS-ROW-LBL WITH NO ADVANCING
+                 PERFORM VARYING WS-COL-NUM FROM 1 BY 1
+                    UNTIL WS-COL-NUM > WS-TBL-SIZE
+                    DISPLAY WS-CELL (WS-COL-NUM) WITH NO ADVANCING
+                 END-PERFORM
+                 DISPLAY SPACE
+                 ADD 1 TO WS-ROWS-ON-PAGE
+                 IF WS-ROWS-ON-PAGE = WS-PAGE-SIZE
+                    ADD 1 TO WS-PAGE-NUM
+                    MOVE 0 TO WS-ROWS-ON-PAGE
+                 END-IF
+              END-PERFORM
+           ELSE
+              MOVE 1 TO WSF-1
+              MOVE 2 TO WSF-2
+              MOVE 3 TO WSF-3
+              MOVE 4 TO WSF-4
+              MOVE 5 TO WSF-5
+              MOVE 6 TO WSF-6
+              MOVE 7 TO WSF-7
+              MOVE 8 TO WSF-8
+              MOVE 9 TO WSF-9
+              DISPLAY WS-SPACE2, WSF-1, WSF-2, WSF-3, WSF-4, WSF-5,
+                 WSF-6, WSF-7, WSF-8, WSF-9
+              PERFORM 9 TIMES
+                 MOVE WS-INC TO WSF-0
+                 COMPUTE WS-TMP = WS-INC * 1
+                 MOVE WS-TMP TO WSF-1
+
+                 COMPUTE WS-TMP = WS-INC * 2
+                 MOVE WS-TMP TO WSF-2
+
+                 COMPUTE WS-TMP = WS-INC * 3
+                 MOVE WS-TMP TO WSF-3
+
+                 COMPUTE WS-TMP = WS-INC * 4
+                 MOVE WS-TMP TO WSF-4
+
+                 COMPUTE WS-TMP = WS-INC * 5
+                 MOVE WS-TMP TO WSF-5
+
+                 COMPUTE WS-TMP = WS-INC * 6
+                 MOVE WS-TMP TO WSF-6
+
+                 COMPUTE WS-TMP = WS-INC * 7
+                 MOVE WS-TMP TO WSF-7
+
+                 COMPUTE WS-TMP = WS-INC * 8
+                 MOVE WS-TMP TO WSF-8
+
+                 COMPUTE WS-TMP = WS-INC * 9
+                 MOVE WS-TMP TO WSF-9
+
+                 DISPLAY WSF-0, WSF-1, WSF-2, WSF-3, WSF-4, WSF-5,
+                 WSF-6, WSF-7, WSF-8, WSF-9
+
+                 ADD 1 to WS-INC
+              END-PERFORM
+           END-IF.
+
+           STOP RUN.
