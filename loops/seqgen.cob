@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEQGEN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQCTRFILE ASSIGN TO SEQCTR
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-SEQCTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SEQCTRFILE.
+       01 DATA-SEQCTR.
+           05 CTR-SEQ-NUM PIC 9(9).
+           05 CTR-BLANKS PIC X(71).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SEQCTR-STATUS PIC XX.
+       01 WS-SEQ-NUM PIC 9(9) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01 LK-SEQ-NUM PIC 9(9).
+       01 LK-RANGE-MAX PIC 9(9).
+       01 LK-INCREMENT PIC 9(4).
+
+       PROCEDURE DIVISION USING LK-SEQ-NUM LK-RANGE-MAX LK-INCREMENT.
+           OPEN INPUT SEQCTRFILE.
+           IF WS-SEQCTR-STATUS = "00"
+              READ SEQCTRFILE INTO DATA-SEQCTR
+                 AT END CONTINUE
+              END-READ
+              IF WS-SEQCTR-STATUS = "00"
+                 MOVE CTR-SEQ-NUM TO WS-SEQ-NUM
+              END-IF
+              CLOSE SEQCTRFILE
+           END-IF.
+
+           IF LK-INCREMENT = ZEROES
+              ADD 1 TO WS-SEQ-NUM
+           ELSE
+              ADD LK-INCREMENT TO WS-SEQ-NUM
+           END-IF.
+           IF LK-RANGE-MAX NOT = ZEROES AND
+              WS-SEQ-NUM > LK-RANGE-MAX
+              MOVE 1 TO WS-SEQ-NUM
+           END-IF.
+           MOVE WS-SEQ-NUM TO LK-SEQ-NUM.
+
+           OPEN OUTPUT SEQCTRFILE.
+           MOVE SPACES TO DATA-SEQCTR.
+           MOVE WS-SEQ-NUM TO CTR-SEQ-NUM.
+           WRITE DATA-SEQCTR.
+           CLOSE SEQCTRFILE.
+
+           EXIT PROGRAM.
