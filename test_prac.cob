@@ -1,25 +1,84 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMFILE ASSIGN TO INPUT1
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-NUMFILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD NUMFILE.
+       01 NUM-REC.
+           05 NUM-VAL PIC 9(7).
+           05 NUM-BLANKS PIC X(73).
+
        WORKING-STORAGE SECTION.
        01 WS-X1 PIC 9(7) VALUE 9.
        01 WS-COUNT PIC 9(7) VALUE 2.
        01 WS-CHECK PIC 9(7) VALUE ZEROS.
        01 WS-TRUE-VAL PIC 9 VALUE 1.
+       01 WS-SMALLEST-FACTOR PIC 9(7) VALUE ZEROS.
+       01 WS-EOF PIC A VALUE 'N'.
+       01 WS-NUMFILE-STATUS PIC XX.
 
        PROCEDURE DIVISION.
-           PERFORM VARYING WS-COUNT FROM 2 BY 1 UNTIL WS-COUNT = 
-           WS-X1
-              COMPUTE WS-CHECK = FUNCTION MOD(WS-X1,WS-COUNT)
-              IF WS-CHECK = 0
-                 MOVE 0 TO WS-TRUE-VAL
+           OPEN INPUT NUMFILE.
+           IF WS-NUMFILE-STATUS = "00"
+              READ NUMFILE
+                 AT END MOVE 'Y' TO WS-EOF
+                 NOT AT END MOVE NUM-VAL TO WS-X1
+              END-READ
+              PERFORM UNTIL WS-EOF = 'Y'
+                 MOVE 1 TO WS-TRUE-VAL
+                 MOVE ZEROS TO WS-SMALLEST-FACTOR
+                 IF WS-X1 < 2
+                    MOVE 0 TO WS-TRUE-VAL
+                 ELSE
+                    PERFORM VARYING WS-COUNT FROM 2 BY 1
+                       UNTIL WS-COUNT = WS-X1
+                       COMPUTE WS-CHECK = FUNCTION MOD(WS-X1,WS-COUNT)
+                       IF WS-CHECK = 0
+                          MOVE 0 TO WS-TRUE-VAL
+                          IF WS-SMALLEST-FACTOR = 0
+                             MOVE WS-COUNT TO WS-SMALLEST-FACTOR
+                          END-IF
+                       END-IF
+                    END-PERFORM
+                 END-IF
+                 IF WS-TRUE-VAL = 0
+                    DISPLAY "No, " WS-X1 " is not a prime number."
+                    DISPLAY "  smallest factor = " WS-SMALLEST-FACTOR
+                 ELSE
+                    DISPLAY "Yes, " WS-X1 " is a prime number."
+                 END-IF
+                 READ NUMFILE
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END MOVE NUM-VAL TO WS-X1
+                 END-READ
+              END-PERFORM
+              CLOSE NUMFILE
+           ELSE
+              PERFORM VARYING WS-COUNT FROM 2 BY 1 UNTIL WS-COUNT =
+                 WS-X1
+                 COMPUTE WS-CHECK = FUNCTION MOD(WS-X1,WS-COUNT)
+                 IF WS-CHECK = 0
+                    MOVE 0 TO WS-TRUE-VAL
+                    IF WS-SMALLEST-FACTOR = 0
+                       MOVE WS-COUNT TO WS-SMALLEST-FACTOR
+                    END-IF
+                 END-IF
+              END-PERFORM
+
+              IF WS-TRUE-VAL = 0
+                 DISPLAY "No, " WS-X1 " is not a prime number."
+                 DISPLAY "  smallest factor = " WS-SMALLEST-FACTOR
+              ELSE
+                 DISPLAY "Yes, " WS-X1 " is a prime number."
               END-IF
-           END-PERFORM
+           END-IF.
 
-           IF WS-TRUE-VAL = 0
-              DISPLAY "No, " WS-X1 " is not a prime number."
-           ELSE
-              DISPLAY "Yes, " WS-X1 " is a prime number."
-           END-IF
            STOP RUN.
