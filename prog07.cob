@@ -1,58 +1,226 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. prog07.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRICEFILE ASSIGN TO PRICEIN
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-PRICEFILE-STATUS.
+
+           SELECT ORDERFILE ASSIGN TO INPUT1
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-ORDERFILE-STATUS.
+
+           SELECT TICKETFILE ASSIGN TO OUTPUT1
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD PRICEFILE.
+       01 PRICE-REC.
+           05 PRICE-ITEM-ID PIC 9(3).
+           05 PRICE-CODE PIC X(1).
+           05 PRICE-DESC PIC X(34).
+           05 PRICE-AMT PIC 9(7)V99.
+           05 PRICE-BLANKS PIC X(33).
+
+       FD ORDERFILE.
+       01 ORDER-REC.
+           05 ORD-ITEM-ID PIC 9(3).
+           05 ORD-QUANT PIC 9(4).
+           05 ORD-BLANKS PIC X(73).
+
+       FD TICKETFILE.
+       01 TICKET-REC PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 W-MENU-TXT PIC A(4) VALUE "MENU".
        01 W-APP-TXT PIC A(10) VALUE "APPETIZERS".
        01 W-ENT-TXT PIC A(6) VALUE "ENTREE".
 
-       01 W-APP-TXT-01 PIC X(40) VALUE "RAM STICKS".
-       01 W-APP-TXT-02 PIC X(40) VALUE "THERMAL PASTE DIP".
-
-       01 W-ENT-TXT-01 PIC X(34) VALUE "GPU GNOCCHI".
-       01 W-ENT-TXT-02 PIC X(34) VALUE "SILICONE SLIDERS".
-       01 W-ENT-TXT-03 PIC X(34) VALUE "BOOLEAN BURGER".
-       
-       01 W-APP-VAL-01 PIC $9(5)V99 VALUE 8.73.
-       01 W-APP-VAL-02 PIC $9(5)V99 VALUE 19.45.
-       01 W-APP-VAL-F PIC $ZZ,ZZZ.99.
-       
-       01 W-ENT-VAL-01 PIC $9(9)V99 VALUE 3714.92.
-       01 W-ENT-VAL-02 PIC $9(9)V99 VALUE 426.31.
-       01 W-ENT-VAL-03 PIC $9(9)V99 VALUE 1010101.01.
-       01 W-ENT-VAL-F PIC $ZZZZ,ZZZ,ZZZ.99.
-
-       01 W-SPACES-10 PIC A(10) VALUE SPACES.
-       01 W-SPACES-22 PIC A(22) VALUE SPACES.
-       01 W-SPACES-40 PIC A(40) VALUE SPACES.
-       01 W-SPACES-44 PIC A(44) VALUE SPACES.
-       01 W-SPACES-46 PIC A(46) VALUE SPACES.
-       01 W-SPACES-50 PIC A(50) VALUE SPACES.
-          
-       
+       01 W-ITEM-ID-F PIC ZZ9.
+       01 W-ITEM-DESC-F PIC X(34).
+       01 W-ITEM-AMT-F PIC $ZZZZ,ZZZ,ZZZ.99.
+
+       01 WS-MENU-TABLE.
+           05 WS-MENU-ENTRY OCCURS 20 TIMES.
+               10 WS-MENU-ID PIC 9(3).
+               10 WS-MENU-CODE PIC X(1).
+               10 WS-MENU-DESC PIC X(34).
+               10 WS-MENU-AMT PIC 9(7)V99.
+       01 WS-MENU-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-MENU-COUNT-MAX PIC 9(4) VALUE 20.
+       01 WS-MENU-SUB PIC 9(4) VALUE ZERO.
+       01 WS-MENU-FOUND-SUB PIC 9(4) VALUE ZERO.
+
+       01 WS-SPACES-10 PIC A(10) VALUE SPACES.
+       01 WS-SPACES-22 PIC A(22) VALUE SPACES.
+       01 WS-SPACES-40 PIC A(40) VALUE SPACES.
+       01 WS-SPACES-44 PIC A(44) VALUE SPACES.
+       01 WS-SPACES-46 PIC A(46) VALUE SPACES.
+       01 WS-SPACES-50 PIC A(50) VALUE SPACES.
+       01 WS-SPACES-72 PIC X(72) VALUE SPACES.
+
+       01 WS-PRICEFILE-STATUS PIC XX.
+       01 WS-ORDERFILE-STATUS PIC XX.
+       01 WS-EOF PIC A VALUE 'N'.
+
+       01 WS-TICKET-TXT PIC X(6) VALUE "TICKET".
+       01 WS-SUBTOTAL-TXT PIC X(9) VALUE "SUBTOTAL:".
+       01 WS-TAX-TXT PIC X(4) VALUE "TAX:".
+       01 WS-TOTAL-TXT PIC X(6) VALUE "TOTAL:".
+       01 WS-TAX-RATE PIC 9V9(4) VALUE .0825.
+       01 WS-TICKET-SUBTOTAL PIC 9(9)V99 VALUE ZERO.
+       01 WS-TICKET-TAX PIC 9(9)V99 VALUE ZERO.
+       01 WS-TICKET-TOTAL PIC 9(9)V99 VALUE ZERO.
+       01 WS-LINE-AMT PIC 9(9)V99 VALUE ZERO.
+       01 WS-SUBTOTAL-F PIC $$,$$$,$$$,$$9.99.
+       01 WS-TAX-F PIC $$,$$$,$$$,$$9.99.
+       01 WS-TOTAL-F PIC $$,$$$,$$$,$$9.99.
 
        PROCEDURE DIVISION.
-           DISPLAY W-MENU-TXT W-SPACES-46 W-SPACES-22.
-           
-           DISPLAY W-SPACES-50 W-SPACES-22.
-           
-           DISPLAY W-APP-TXT W-SPACES-40 W-SPACES-22.
-           
-           DISPLAY W-SPACES-50 W-SPACES-22.
-           
-           MOVE W-APP-VAL-01 TO W-APP-VAL-F
-           DISPLAY W-APP-TXT-01 W-APP-VAL-F W-SPACES-22.
-           DISPLAY W-APP-TXT-02 W-APP-VAL-F W-SPACES-22.
-           DISPLAY W-SPACES-50 W-SPACES-22.
-           
-           DISPLAY W-ENT-TXT W-SPACES-44 W-SPACES-22.
-           
-           MOVE W-ENT-VAL-01 TO W-ENT-VAL-F
-           DISPLAY W-ENT-TXT-01 W-ENT-VAL-F W-SPACES-22.
-           MOVE W-ENT-VAL-02 TO W-ENT-VAL-F
-           DISPLAY W-ENT-TXT-02 W-ENT-VAL-F W-SPACES-22.
-           MOVE W-ENT-VAL-03 TO W-ENT-VAL-F
-           DISPLAY W-ENT-TXT-03 W-ENT-VAL-F W-SPACES-22.
-           
+           OPEN INPUT PRICEFILE.
+           IF WS-PRICEFILE-STATUS = "00"
+              PERFORM UNTIL WS-EOF = 'Y'
+                 READ PRICEFILE
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END
+                       IF WS-MENU-COUNT = WS-MENU-COUNT-MAX
+                          DISPLAY "PRICEFILE has more items than "
+                             "prog07 can hold - aborting run."
+                          MOVE 16 TO RETURN-CODE
+                          CLOSE PRICEFILE
+                          STOP RUN
+                       END-IF
+                       ADD 1 TO WS-MENU-COUNT
+                       MOVE PRICE-ITEM-ID TO
+                          WS-MENU-ID (WS-MENU-COUNT)
+                       MOVE PRICE-CODE TO
+                          WS-MENU-CODE (WS-MENU-COUNT)
+                       MOVE PRICE-DESC TO
+                          WS-MENU-DESC (WS-MENU-COUNT)
+                       MOVE PRICE-AMT TO
+                          WS-MENU-AMT (WS-MENU-COUNT)
+                 END-READ
+              END-PERFORM
+              CLOSE PRICEFILE
+           ELSE
+              MOVE 1 TO WS-MENU-ID (1)
+              MOVE "A" TO WS-MENU-CODE (1)
+              MOVE "RAM STICKS" TO WS-MENU-DESC (1)
+              MOVE 8.73 TO WS-MENU-AMT (1)
+              MOVE 2 TO WS-MENU-ID (2)
+              MOVE "A" TO WS-MENU-CODE (2)
+              MOVE "THERMAL PASTE DIP" TO WS-MENU-DESC (2)
+              MOVE 19.45 TO WS-MENU-AMT (2)
+              MOVE 3 TO WS-MENU-ID (3)
+              MOVE "E" TO WS-MENU-CODE (3)
+              MOVE "GPU GNOCCHI" TO WS-MENU-DESC (3)
+              MOVE 3714.92 TO WS-MENU-AMT (3)
+              MOVE 4 TO WS-MENU-ID (4)
+              MOVE "E" TO WS-MENU-CODE (4)
+              MOVE "SILICONE SLIDERS" TO WS-MENU-DESC (4)
+              MOVE 426.31 TO WS-MENU-AMT (4)
+              MOVE 5 TO WS-MENU-ID (5)
+              MOVE "E" TO WS-MENU-CODE (5)
+              MOVE "BOOLEAN BURGER" TO WS-MENU-DESC (5)
+              MOVE 1010101.01 TO WS-MENU-AMT (5)
+              MOVE 5 TO WS-MENU-COUNT
+           END-IF.
+
+           DISPLAY W-MENU-TXT WS-SPACES-46 WS-SPACES-22.
+           DISPLAY WS-SPACES-50 WS-SPACES-22.
+           DISPLAY W-APP-TXT WS-SPACES-40 WS-SPACES-22.
+           DISPLAY WS-SPACES-50 WS-SPACES-22.
+           PERFORM VARYING WS-MENU-SUB FROM 1 BY 1
+              UNTIL WS-MENU-SUB > WS-MENU-COUNT
+              IF WS-MENU-CODE (WS-MENU-SUB) = "A"
+                 MOVE WS-MENU-DESC (WS-MENU-SUB) TO W-ITEM-DESC-F
+                 MOVE WS-MENU-AMT (WS-MENU-SUB) TO W-ITEM-AMT-F
+                 DISPLAY W-ITEM-DESC-F W-ITEM-AMT-F WS-SPACES-22
+              END-IF
+           END-PERFORM.
+           DISPLAY WS-SPACES-50 WS-SPACES-22.
+           DISPLAY W-ENT-TXT WS-SPACES-44 WS-SPACES-22.
+           PERFORM VARYING WS-MENU-SUB FROM 1 BY 1
+              UNTIL WS-MENU-SUB > WS-MENU-COUNT
+              IF WS-MENU-CODE (WS-MENU-SUB) = "E"
+                 MOVE WS-MENU-DESC (WS-MENU-SUB) TO W-ITEM-DESC-F
+                 MOVE WS-MENU-AMT (WS-MENU-SUB) TO W-ITEM-AMT-F
+                 DISPLAY W-ITEM-DESC-F W-ITEM-AMT-F WS-SPACES-22
+              END-IF
+           END-PERFORM.
+
+           OPEN INPUT ORDERFILE.
+           IF WS-ORDERFILE-STATUS = "00"
+              OPEN OUTPUT TICKETFILE
+              DISPLAY WS-SPACES-72
+              DISPLAY WS-TICKET-TXT
+              MOVE SPACES TO TICKET-REC
+              STRING WS-TICKET-TXT DELIMITED BY SIZE INTO TICKET-REC
+              WRITE TICKET-REC
+              MOVE 'N' TO WS-EOF
+              PERFORM UNTIL WS-EOF = 'Y'
+                 READ ORDERFILE
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END
+                       MOVE ZERO TO WS-MENU-FOUND-SUB
+                       PERFORM VARYING WS-MENU-SUB FROM 1 BY 1
+                          UNTIL WS-MENU-SUB > WS-MENU-COUNT
+                          IF WS-MENU-ID (WS-MENU-SUB) = ORD-ITEM-ID
+                             MOVE WS-MENU-SUB TO WS-MENU-FOUND-SUB
+                          END-IF
+                       END-PERFORM
+                       IF WS-MENU-FOUND-SUB NOT = ZERO
+                          COMPUTE WS-LINE-AMT ROUNDED =
+                             WS-MENU-AMT (WS-MENU-FOUND-SUB) *
+                             ORD-QUANT
+                          ADD WS-LINE-AMT TO WS-TICKET-SUBTOTAL
+                          MOVE ORD-ITEM-ID TO W-ITEM-ID-F
+                          MOVE WS-MENU-DESC (WS-MENU-FOUND-SUB)
+                             TO W-ITEM-DESC-F
+                          MOVE WS-LINE-AMT TO W-ITEM-AMT-F
+                          DISPLAY W-ITEM-ID-F SPACE W-ITEM-DESC-F
+                             W-ITEM-AMT-F
+                          MOVE SPACES TO TICKET-REC
+                          STRING W-ITEM-ID-F SPACE W-ITEM-DESC-F
+                             W-ITEM-AMT-F
+                             DELIMITED BY SIZE INTO TICKET-REC
+                          WRITE TICKET-REC
+                       END-IF
+                 END-READ
+              END-PERFORM
+              COMPUTE WS-TICKET-TAX ROUNDED =
+                 WS-TICKET-SUBTOTAL * WS-TAX-RATE
+              COMPUTE WS-TICKET-TOTAL =
+                 WS-TICKET-SUBTOTAL + WS-TICKET-TAX
+
+              MOVE WS-TICKET-SUBTOTAL TO WS-SUBTOTAL-F
+              DISPLAY WS-SUBTOTAL-TXT WS-SUBTOTAL-F
+              MOVE SPACES TO TICKET-REC
+              STRING WS-SUBTOTAL-TXT WS-SUBTOTAL-F
+                 DELIMITED BY SIZE INTO TICKET-REC
+              WRITE TICKET-REC
+
+              MOVE WS-TICKET-TAX TO WS-TAX-F
+              DISPLAY WS-TAX-TXT WS-TAX-F
+              MOVE SPACES TO TICKET-REC
+              STRING WS-TAX-TXT WS-TAX-F
+                 DELIMITED BY SIZE INTO TICKET-REC
+              WRITE TICKET-REC
+
+              MOVE WS-TICKET-TOTAL TO WS-TOTAL-F
+              DISPLAY WS-TOTAL-TXT WS-TOTAL-F
+              MOVE SPACES TO TICKET-REC
+              STRING WS-TOTAL-TXT WS-TOTAL-F
+                 DELIMITED BY SIZE INTO TICKET-REC
+              WRITE TICKET-REC
+              CLOSE TICKETFILE
+           END-IF.
+           CLOSE ORDERFILE.
+
            STOP RUN.
