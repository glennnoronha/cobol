@@ -1,16 +1,127 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. noronha_g_cs3322_25sp_A2.
-  
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LINEFILE ASSIGN TO INPUT1
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT CUSTFILE ASSIGN TO CUSTIN
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT RATEFILE ASSIGN TO RATEIN
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-RATEFILE-STATUS.
+
+           SELECT INVCTRFILE ASSIGN TO INVCTR
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-INVCTR-STATUS.
+
+           SELECT PRTFILE ASSIGN TO OUTPUT1
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT REGFILE ASSIGN TO OUTPUT2
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT EXCFILE ASSIGN TO OUTPUT3
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT TAXFILE ASSIGN TO TAXIN
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-TAXFILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD LINEFILE.
+       01 DATA-LINE-ITEM.
+           05 LI-CUST-ID PIC 9(6).
+           05 LI-DESC PIC X(32).
+           05 LI-QUANT PIC 9(8).
+           05 LI-UNIT-PRICE PIC 9(7)V99.
+           05 LI-TYPE PIC X(1).
+           05 LI-ORIG-INVOICE PIC 9(6).
+           05 LI-BLANKS PIC X(18).
+
+       FD CUSTFILE.
+       01 DATA-CUSTOMER.
+           05 CUST-ID PIC 9(6).
+           05 CUST-NAME PIC X(30).
+           05 CUST-ADDR PIC X(30).
+           05 CUST-BLANKS PIC X(14).
+
+       FD RATEFILE.
+       01 DATA-RATE.
+           05 RATE-PF-PCT PIC 9V9(4).
+           05 RATE-TAX-PCT PIC 9V9(4).
+           05 RATE-BLANKS PIC X(70).
+
+       FD INVCTRFILE.
+       01 DATA-INVCTR.
+           05 CTR-INVOICE-NUM PIC 9(6).
+           05 CTR-BLANKS PIC X(74).
+
+       FD PRTFILE.
+       01 PRT-REC PIC X(80).
+
+       FD REGFILE.
+       01 REG-REC PIC X(80).
+
+       FD EXCFILE.
+       01 DATA-OUT-EXCEPTION.
+           05 DOE-CUST-ID PIC 9(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 DOE-DESC PIC X(32).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 DOE-QUANT PIC 9(8).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 DOE-PRICE PIC 9(7)V99.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 DOE-REASON PIC X(21).
+
+       FD TAXFILE.
+       01 DATA-TAX-JURIS.
+           05 TAX-CUST-ID PIC 9(6).
+           05 TAX-JURIS-NAME PIC X(15).
+           05 TAX-PCT PIC 9V9(4).
+           05 TAX-BLANKS PIC X(54).
+
        WORKING-STORAGE SECTION.
-       
+
+       01 BATCH-CONTROL-REPORT.
+           05 REG-TITLE PIC X(30) VALUE "Invoice Batch Control Report".
+           05 REG-COUNT-LBL PIC X(20) VALUE "Invoice Count:".
+           05 REG-COUNT-F PIC ZZZ,ZZ9.
+           05 REG-SUB-LBL PIC X(20) VALUE "Total Subtotal:".
+           05 REG-TAX-LBL PIC X(20) VALUE "Total Tax:".
+           05 REG-TOTAL-LBL PIC X(20) VALUE "Total Amount:".
+           05 REG-AMT-F PIC $,$$$,$$$,$$9.99-.
+           05 REG-EXC-LBL PIC X(20) VALUE "Line Items Rejected:".
+           05 REG-EXC-F PIC ZZZ,ZZ9.
+
+       01 WS-BATCH-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-BATCH-SUB PIC S9(9)V99 VALUE ZERO.
+       01 WS-BATCH-TAX PIC S9(9)V99 VALUE ZERO.
+       01 WS-BATCH-TOTAL PIC S9(9)V99 VALUE ZERO.
+       01 WS-EXC-COUNT PIC 9(6) VALUE ZERO.
+
        01 TOP-HEADER.
            05 W-INVOICE PIC A(72) VALUE "Invoice".
            05 W-SPACES-72 PIC X(72) VALUE SPACES.
            05 W-SOLD-TO PIC X(72) VALUE "Sold To:".
-           05 W-SOLD-VAL-01 PIC X(72) VALUE "WTAMU".
-           05 W-SOLD-VAL-02 PIC X(72) VALUE "Box 60877".
-       
+           05 W-SOLD-VAL-01 PIC X(72).
+           05 W-SOLD-VAL-02 PIC X(72).
+           05 W-INVOICE-NUM-LBL PIC X(14) VALUE "Invoice No.: ".
+           05 W-INVOICE-NUM-F PIC 9(6).
+
        01 TABLE-HEADER.
            05 W-NUM PIC X(5) VALUE "No. ".
            05 W-DESC PIC A(32) VALUE "Description".
@@ -18,31 +129,28 @@
            05 W-UP PIC X(13) VALUE "   Unit Price".
            05 W-AMOUNT PIC X(14) VALUE "        Amount".
            05 W-DASH PIC X(72) VALUE ALL "-".
-           
-           05 W-NUM-01 PIC 9(5) VALUE 01.
-           05 W-NUM-02 PIC 9(5) VALUE 02.
-           05 W-NUM-03 PIC 9(5) VALUE 03.
-           05 W-NUM-F PIC 99BBB.
-           
-           05 W-DESC-01 PIC X(32) VALUE "RTX 5090".
-           05 W-DESC-02 PIC X(32) VALUE "Steinway & Sons Piano".
-           05 W-DESC-03 PIC X(32) VALUE "Pilot G2 red fine 5-pack".
 
-
-           05 W-QUANT-VAL-01 PIC 9(8) VALUE 100.
-           05 W-QUANT-VAL-02 PIC 9(8) VALUE 3.
-           05 W-QUANT-VAL-03 PIC 9(8) VALUE 12.
+           05 W-NUM-F PIC 99BBB.
+           05 W-DESC-PRINT PIC X(32).
            05 W-QUANT-VAL-F PIC ZZZZZZZZ.
+           05 W-UP-VAL-F PIC $,$$,$9.99.
+           05 W-AMT-VAL-F PIC $$,$$,$9.99-.
 
-           01 W-UP-VAL-01 PIC 9(7)V99 VALUE 3099.95.
-           01 W-UP-VAL-02 PIC 9(7)V99 VALUE 53170.23.
-           01 W-UP-VAL-03 PIC 9(7)V99 VALUE 8.47.
-           01 W-UP-VAL-F PIC $$,$$$,$$9.99.
-
-           01 W-AMT-VAL-01 PIC 9(8)V99 VALUE 309995.00.
-           01 W-AMT-VAL-02 PIC 9(8)V99 VALUE 159510.69.
-           01 W-AMT-VAL-03 PIC 9(8)V99 VALUE 101.64.
-           01 W-AMT-VAL-F PIC $$$,$$$,$$9.99.
+       01 WS-LINE-TABLE.
+           05 WS-LINE-ENTRY OCCURS 50 TIMES.
+               10 WS-LI-DESC PIC X(32).
+               10 WS-LI-QUANT PIC 9(8).
+               10 WS-LI-UP PIC 9(7)V99.
+               10 WS-LI-TYPE PIC X(1).
+               10 WS-LI-ORIG-INVOICE PIC 9(6).
+               10 WS-LI-AMT PIC S9(8)V99.
+       01 WS-LINE-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-LINE-COUNT-MAX PIC 9(4) VALUE 50.
+       01 WS-LINE-SUB PIC 9(4) VALUE ZERO.
+       01 CREDIT-REF-LINE.
+           05 CREDIT-REF-LBL PIC X(18) VALUE SPACES.
+           05 CREDIT-REF-TXT PIC X(16) VALUE "Ref. Invoice No.".
+           05 CREDIT-REF-F PIC 9(6).
 
        01 BOTTOM-HEADER.
            05 W-SPACES-37 PIC X(37) VALUE SPACES.
@@ -51,61 +159,380 @@
            05 W-TAX PIC X(19) VALUE "Taxes:".
            05 W-TOTAL PIC X(19) VALUE "Total:".
 
-           05 W-FORMAT PIC $,$$$,$$$,$$9.99.
-           05 W-SUB-VAL PIC 9(9)V99 VALUE ZERO.
-           05 W-PF-VAL PIC 9(9)V99 VALUE ZERO.
-           05 W-TAX-VAL PIC 9(9)V99 VALUE ZERO.
-           05 W-TOTAL-VAL PIC 9(9)V99 VALUE ZERO.
-           
+           05 W-FORMAT PIC $,$$,$$,$9.99-.
+           05 W-SUB-VAL PIC S9(9)V99 VALUE ZERO.
+           05 W-PF-VAL PIC S9(9)V99 VALUE ZERO.
+           05 W-TAX-VAL PIC S9(9)V99 VALUE ZERO.
+           05 W-TOTAL-VAL PIC S9(9)V99 VALUE ZERO.
+
+       01 WS-LINE-EOF PIC A VALUE 'N'.
+       01 WS-CUST-EOF PIC A VALUE 'N'.
+       01 WS-RATEFILE-STATUS PIC XX.
+       01 WS-PF-RATE PIC 9V9(4) VALUE .0147.
+       01 WS-TAX-RATE PIC 9V9(4) VALUE .0825.
+       01 WS-INVCTR-STATUS PIC XX.
+       01 WS-INVOICE-NUM PIC 9(6) VALUE ZERO.
+
+       01 WS-TAXFILE-STATUS PIC XX.
+       01 WS-TAXFILE-PRESENT PIC A VALUE 'N'.
+       01 WS-TAX-EOF PIC A VALUE 'N'.
+       01 WS-JURIS-TABLE.
+           05 WS-JURIS-ENTRY OCCURS 10 TIMES.
+               10 WS-JURIS-NAME PIC X(15).
+               10 WS-JURIS-PCT PIC 9V9(4).
+               10 WS-JURIS-AMT PIC S9(9)V99.
+       01 WS-JURIS-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-JURIS-COUNT-MAX PIC 9(4) VALUE 10.
+       01 WS-JURIS-SUB PIC 9(4) VALUE ZERO.
+       01 JURIS-PRT-LINE.
+           05 JURIS-LBL PIC X(37) VALUE SPACES.
+           05 JURIS-NAME-F PIC X(19).
+           05 JURIS-AMT-F PIC $,$$,$$,$9.99-.
+
+       01 WS-RUN-SEQ PIC 9(9) VALUE ZEROES.
+       01 WS-RUN-SEQ-EDIT PIC ZZZZZZZZ9.
+       01 WS-SEQ-RANGE-MAX PIC 9(9) VALUE ZEROES.
+       01 WS-SEQ-INCREMENT PIC 9(4) VALUE 1.
+       01 REG-RUN-SEQ-LBL PIC X(20) VALUE "Batch Run Seq:".
+
        PROCEDURE DIVISION.
-           DISPLAY W-INVOICE.
-           DISPLAY W-SPACES-72.
-           DISPLAY W-SOLD-TO.
-           DISPLAY W-SOLD-VAL-01.
-           DISPLAY W-SOLD-VAL-02.
-           DISPLAY W-SPACES-72.
-           DISPLAY W-NUM W-DESC W-QUANT W-UP W-AMOUNT.
-           DISPLAY W-DASH.
-           
-           MOVE W-QUANT-VAL-01 TO W-QUANT-VAL-F.
-           MOVE W-UP-VAL-01 TO W-UP-VAL-F.
-           MOVE W-AMT-VAL-01 TO W-AMT-VAL-F.
-           MOVE W-NUM-01 TO W-NUM-F.
-           DISPLAY W-NUM-F W-DESC-01 W-QUANT-VAL-F
-           W-UP-VAL-F W-AMT-VAL-F.
-
-           MOVE W-QUANT-VAL-02 TO W-QUANT-VAL-F.
-           MOVE W-UP-VAL-02 TO W-UP-VAL-F.
-           MOVE W-AMT-VAL-02 TO W-AMT-VAL-F.
-           MOVE W-NUM-02 TO W-NUM-F.
-           DISPLAY W-NUM-F W-DESC-02 W-QUANT-VAL-F 
-           W-UP-VAL-F W-AMT-VAL-F.
-
-           MOVE W-QUANT-VAL-03 TO W-QUANT-VAL-F.
-           MOVE W-UP-VAL-03 TO W-UP-VAL-F.
-           MOVE W-AMT-VAL-03 TO W-AMT-VAL-F.
-           MOVE W-NUM-03 TO W-NUM-F.
-           DISPLAY W-NUM-F W-DESC-03 W-QUANT-VAL-F 
-           W-UP-VAL-F W-AMT-VAL-F.
-           DISPLAY W-SPACES-72.
+           OPEN INPUT INVCTRFILE.
+           IF WS-INVCTR-STATUS = "00"
+              READ INVCTRFILE INTO DATA-INVCTR
+                 AT END CONTINUE
+              END-READ
+              IF WS-INVCTR-STATUS = "00"
+                 MOVE CTR-INVOICE-NUM TO WS-INVOICE-NUM
+              END-IF
+              CLOSE INVCTRFILE
+           END-IF.
+
+           OPEN INPUT RATEFILE.
+           IF WS-RATEFILE-STATUS = "00"
+              READ RATEFILE INTO DATA-RATE
+                 AT END CONTINUE
+              END-READ
+              IF WS-RATEFILE-STATUS = "00"
+                 MOVE RATE-PF-PCT TO WS-PF-RATE
+                 MOVE RATE-TAX-PCT TO WS-TAX-RATE
+              END-IF
+              CLOSE RATEFILE
+           END-IF.
+
+           OPEN INPUT TAXFILE.
+           IF WS-TAXFILE-STATUS = "00"
+              MOVE 'Y' TO WS-TAXFILE-PRESENT
+              READ TAXFILE INTO DATA-TAX-JURIS
+                 AT END MOVE 'Y' TO WS-TAX-EOF
+              END-READ
+           ELSE
+              MOVE 'Y' TO WS-TAX-EOF
+           END-IF.
+
+           OPEN INPUT CUSTFILE.
+           OPEN INPUT LINEFILE.
+           OPEN OUTPUT PRTFILE.
+           OPEN OUTPUT REGFILE.
+           OPEN OUTPUT EXCFILE.
+
+           READ CUSTFILE INTO DATA-CUSTOMER
+              AT END MOVE 'Y' TO WS-CUST-EOF
+           END-READ.
+           READ LINEFILE INTO DATA-LINE-ITEM
+              AT END MOVE 'Y' TO WS-LINE-EOF
+           END-READ.
+
+           PERFORM UNTIL WS-CUST-EOF = 'Y'
+              MOVE ZERO TO WS-LINE-COUNT W-SUB-VAL W-PF-VAL
+                 W-TAX-VAL W-TOTAL-VAL
+              MOVE CUST-NAME TO W-SOLD-VAL-01
+              MOVE CUST-ADDR TO W-SOLD-VAL-02
+              ADD 1 TO WS-INVOICE-NUM
+              MOVE WS-INVOICE-NUM TO W-INVOICE-NUM-F
+
+              PERFORM UNTIL WS-LINE-EOF = 'Y'
+                 OR LI-CUST-ID NOT = CUST-ID
+                 IF LI-QUANT = ZERO OR LI-UNIT-PRICE = ZERO
+                    ADD 1 TO WS-EXC-COUNT
+                    MOVE LI-CUST-ID TO DOE-CUST-ID
+                    MOVE LI-DESC TO DOE-DESC
+                    MOVE LI-QUANT TO DOE-QUANT
+                    MOVE LI-UNIT-PRICE TO DOE-PRICE
+                    IF LI-QUANT = ZERO
+                       MOVE "Invalid quantity" TO DOE-REASON
+                    ELSE
+                       MOVE "Invalid price" TO DOE-REASON
+                    END-IF
+                    WRITE DATA-OUT-EXCEPTION
+                 ELSE
+                    IF WS-LINE-COUNT = WS-LINE-COUNT-MAX
+                       DISPLAY "LINEFILE has more line items for this "
+                          "invoice than A2 can hold - aborting run."
+                       MOVE 16 TO RETURN-CODE
+                       CLOSE TAXFILE CUSTFILE LINEFILE PRTFILE REGFILE
+                          EXCFILE
+                       STOP RUN
+                    END-IF
+                    ADD 1 TO WS-LINE-COUNT
+                    MOVE LI-DESC TO WS-LI-DESC (WS-LINE-COUNT)
+                    MOVE LI-QUANT TO WS-LI-QUANT (WS-LINE-COUNT)
+                    MOVE LI-UNIT-PRICE TO WS-LI-UP (WS-LINE-COUNT)
+                    MOVE LI-TYPE TO WS-LI-TYPE (WS-LINE-COUNT)
+                    MOVE LI-ORIG-INVOICE TO
+                       WS-LI-ORIG-INVOICE (WS-LINE-COUNT)
+                    COMPUTE WS-LI-AMT (WS-LINE-COUNT) ROUNDED =
+                       WS-LI-QUANT (WS-LINE-COUNT) *
+                       WS-LI-UP (WS-LINE-COUNT)
+                    IF WS-LI-TYPE (WS-LINE-COUNT) = 'C'
+                       MULTIPLY WS-LI-AMT (WS-LINE-COUNT) BY -1
+                          GIVING WS-LI-AMT (WS-LINE-COUNT)
+                    END-IF
+                 END-IF
+                 READ LINEFILE INTO DATA-LINE-ITEM
+                    AT END MOVE 'Y' TO WS-LINE-EOF
+                 END-READ
+              END-PERFORM
+
+              DISPLAY W-INVOICE
+              MOVE W-INVOICE TO PRT-REC
+              WRITE PRT-REC
+              DISPLAY W-INVOICE-NUM-LBL W-INVOICE-NUM-F
+              MOVE SPACES TO PRT-REC
+              STRING W-INVOICE-NUM-LBL W-INVOICE-NUM-F
+                 DELIMITED BY SIZE INTO PRT-REC
+              WRITE PRT-REC
+              DISPLAY W-SPACES-72
+              MOVE SPACES TO PRT-REC
+              WRITE PRT-REC
+              DISPLAY W-SOLD-TO
+              MOVE W-SOLD-TO TO PRT-REC
+              WRITE PRT-REC
+              DISPLAY W-SOLD-VAL-01
+              MOVE W-SOLD-VAL-01 TO PRT-REC
+              WRITE PRT-REC
+              DISPLAY W-SOLD-VAL-02
+              MOVE W-SOLD-VAL-02 TO PRT-REC
+              WRITE PRT-REC
+              DISPLAY W-SPACES-72
+              MOVE SPACES TO PRT-REC
+              WRITE PRT-REC
+              DISPLAY W-NUM W-DESC W-QUANT W-UP W-AMOUNT
+              MOVE SPACES TO PRT-REC
+              STRING W-NUM W-DESC W-QUANT W-UP W-AMOUNT
+                 DELIMITED BY SIZE INTO PRT-REC
+              WRITE PRT-REC
+              DISPLAY W-DASH
+              MOVE W-DASH TO PRT-REC
+              WRITE PRT-REC
+
+              PERFORM VARYING WS-LINE-SUB FROM 1 BY 1
+                 UNTIL WS-LINE-SUB > WS-LINE-COUNT
+                 MOVE WS-LINE-SUB TO W-NUM-F
+                 MOVE WS-LI-DESC (WS-LINE-SUB) TO W-DESC-PRINT
+                 MOVE WS-LI-QUANT (WS-LINE-SUB) TO W-QUANT-VAL-F
+                 MOVE WS-LI-UP (WS-LINE-SUB) TO W-UP-VAL-F
+                 MOVE WS-LI-AMT (WS-LINE-SUB) TO W-AMT-VAL-F
+                 DISPLAY W-NUM-F W-DESC-PRINT W-QUANT-VAL-F
+                    W-UP-VAL-F W-AMT-VAL-F
+                 MOVE SPACES TO PRT-REC
+                 STRING W-NUM-F W-DESC-PRINT W-QUANT-VAL-F
+                    W-UP-VAL-F W-AMT-VAL-F
+                    DELIMITED BY SIZE INTO PRT-REC
+                 WRITE PRT-REC
+                 IF WS-LI-TYPE (WS-LINE-SUB) = 'C'
+                    MOVE SPACES TO CREDIT-REF-LINE
+                    MOVE WS-LI-ORIG-INVOICE (WS-LINE-SUB) TO
+                       CREDIT-REF-F
+                    DISPLAY CREDIT-REF-LBL CREDIT-REF-TXT
+                       CREDIT-REF-F
+                    MOVE SPACES TO PRT-REC
+                    STRING CREDIT-REF-LBL CREDIT-REF-TXT
+                       CREDIT-REF-F DELIMITED BY SIZE INTO PRT-REC
+                    WRITE PRT-REC
+                 END-IF
+                 ADD WS-LI-AMT (WS-LINE-SUB) TO W-SUB-VAL
+              END-PERFORM
+              DISPLAY W-SPACES-72
+              MOVE SPACES TO PRT-REC
+              WRITE PRT-REC
 
       * SUBTOTAL
-           ADD W-AMT-VAL-01 W-AMT-VAL-02 W-AMT-VAL-03 TO W-SUB-VAL.
-           MOVE W-SUB-VAL TO W-FORMAT.
-           DISPLAY W-SPACES-37 W-SUB W-FORMAT.
-      
+              MOVE W-SUB-VAL TO W-FORMAT
+              DISPLAY W-SPACES-37 W-SUB W-FORMAT
+              MOVE SPACES TO PRT-REC
+              STRING W-SPACES-37 W-SUB W-FORMAT
+                 DELIMITED BY SIZE INTO PRT-REC
+              WRITE PRT-REC
+
       * PROCESSING FEE
-           MULTIPLY W-SUB-VAL BY .0147 GIVING W-PF-VAL ROUNDED.
-           MOVE W-PF-VAL TO W-FORMAT.
-           DISPLAY W-SPACES-37 W-PF W-FORMAT.
-
-      * TAXES     
-           MULTIPLY W-SUB-VAL BY .0825 GIVING W-TAX-VAL ROUNDED.
-           MOVE W-TAX-VAL TO W-FORMAT.
-           DISPLAY W-SPACES-37 W-TAX W-FORMAT.
-
-      * TOTAL     
-           ADD W-SUB-VAL W-PF-VAL W-TAX-VAL TO W-TOTAL-VAL.
-           MOVE W-TOTAL-VAL TO W-FORMAT.
-           DISPLAY W-SPACES-37 W-TOTAL W-FORMAT.
+              MULTIPLY W-SUB-VAL BY WS-PF-RATE GIVING W-PF-VAL ROUNDED
+              MOVE W-PF-VAL TO W-FORMAT
+              DISPLAY W-SPACES-37 W-PF W-FORMAT
+              MOVE SPACES TO PRT-REC
+              STRING W-SPACES-37 W-PF W-FORMAT
+                 DELIMITED BY SIZE INTO PRT-REC
+              WRITE PRT-REC
+
+      * TAXES
+              IF WS-TAXFILE-PRESENT = 'Y'
+                 MOVE ZERO TO WS-JURIS-COUNT W-TAX-VAL
+                 PERFORM UNTIL WS-TAX-EOF = 'Y'
+                    OR TAX-CUST-ID NOT = CUST-ID
+                    IF WS-JURIS-COUNT = WS-JURIS-COUNT-MAX
+                       DISPLAY "TAXFILE has more jurisdictions for "
+                          "this customer than A2 can hold - "
+                          "aborting run."
+                       MOVE 16 TO RETURN-CODE
+                       CLOSE TAXFILE CUSTFILE LINEFILE PRTFILE REGFILE
+                          EXCFILE
+                       STOP RUN
+                    END-IF
+                    ADD 1 TO WS-JURIS-COUNT
+                    MOVE TAX-JURIS-NAME TO
+                       WS-JURIS-NAME (WS-JURIS-COUNT)
+                    MOVE TAX-PCT TO WS-JURIS-PCT (WS-JURIS-COUNT)
+                    MULTIPLY W-SUB-VAL BY TAX-PCT
+                       GIVING WS-JURIS-AMT (WS-JURIS-COUNT) ROUNDED
+                    ADD WS-JURIS-AMT (WS-JURIS-COUNT) TO W-TAX-VAL
+                    READ TAXFILE INTO DATA-TAX-JURIS
+                       AT END MOVE 'Y' TO WS-TAX-EOF
+                    END-READ
+                 END-PERFORM
+                 IF WS-JURIS-COUNT = ZERO
+                    MULTIPLY W-SUB-VAL BY WS-TAX-RATE
+                       GIVING W-TAX-VAL ROUNDED
+                    MOVE W-TAX-VAL TO W-FORMAT
+                    DISPLAY W-SPACES-37 W-TAX W-FORMAT
+                    MOVE SPACES TO PRT-REC
+                    STRING W-SPACES-37 W-TAX W-FORMAT
+                       DELIMITED BY SIZE INTO PRT-REC
+                    WRITE PRT-REC
+                 ELSE
+                    PERFORM VARYING WS-JURIS-SUB FROM 1 BY 1
+                       UNTIL WS-JURIS-SUB > WS-JURIS-COUNT
+                       MOVE WS-JURIS-NAME (WS-JURIS-SUB) TO
+                          JURIS-NAME-F
+                       MOVE WS-JURIS-AMT (WS-JURIS-SUB) TO JURIS-AMT-F
+                       DISPLAY W-SPACES-37 JURIS-NAME-F JURIS-AMT-F
+                       MOVE SPACES TO PRT-REC
+                       STRING W-SPACES-37 JURIS-NAME-F JURIS-AMT-F
+                          DELIMITED BY SIZE INTO PRT-REC
+                       WRITE PRT-REC
+                    END-PERFORM
+                 END-IF
+              ELSE
+                 MULTIPLY W-SUB-VAL BY WS-TAX-RATE
+                    GIVING W-TAX-VAL ROUNDED
+                 MOVE W-TAX-VAL TO W-FORMAT
+                 DISPLAY W-SPACES-37 W-TAX W-FORMAT
+                 MOVE SPACES TO PRT-REC
+                 STRING W-SPACES-37 W-TAX W-FORMAT
+                    DELIMITED BY SIZE INTO PRT-REC
+                 WRITE PRT-REC
+              END-IF
+
+      * TOTAL
+              ADD W-SUB-VAL W-PF-VAL W-TAX-VAL TO W-TOTAL-VAL
+              MOVE W-TOTAL-VAL TO W-FORMAT
+              DISPLAY W-SPACES-37 W-TOTAL W-FORMAT
+              MOVE SPACES TO PRT-REC
+              STRING W-SPACES-37 W-TOTAL W-FORMAT
+                 DELIMITED BY SIZE INTO PRT-REC
+              WRITE PRT-REC
+              DISPLAY W-SPACES-72
+              MOVE SPACES TO PRT-REC
+              WRITE PRT-REC
+
+              ADD 1 TO WS-BATCH-COUNT
+              ADD W-SUB-VAL TO WS-BATCH-SUB
+              ADD W-TAX-VAL TO WS-BATCH-TAX
+              ADD W-TOTAL-VAL TO WS-BATCH-TOTAL
+
+              READ CUSTFILE INTO DATA-CUSTOMER
+                 AT END MOVE 'Y' TO WS-CUST-EOF
+              END-READ
+           END-PERFORM.
+
+      * LINEFILE/TAXFILE records left over once CUSTFILE is exhausted
+      * are out of sequence relative to CUSTFILE and were never
+      * matched to an invoice - except them instead of discarding them.
+           PERFORM UNTIL WS-LINE-EOF = 'Y'
+              ADD 1 TO WS-EXC-COUNT
+              MOVE LI-CUST-ID TO DOE-CUST-ID
+              MOVE LI-DESC TO DOE-DESC
+              MOVE LI-QUANT TO DOE-QUANT
+              MOVE LI-UNIT-PRICE TO DOE-PRICE
+              MOVE "Line out of order" TO DOE-REASON
+              WRITE DATA-OUT-EXCEPTION
+              READ LINEFILE INTO DATA-LINE-ITEM
+                 AT END MOVE 'Y' TO WS-LINE-EOF
+              END-READ
+           END-PERFORM.
+
+           PERFORM UNTIL WS-TAX-EOF = 'Y'
+              ADD 1 TO WS-EXC-COUNT
+              MOVE TAX-CUST-ID TO DOE-CUST-ID
+              MOVE TAX-JURIS-NAME TO DOE-DESC
+              MOVE ZERO TO DOE-QUANT DOE-PRICE
+              MOVE "Tax out of order" TO DOE-REASON
+              WRITE DATA-OUT-EXCEPTION
+              READ TAXFILE INTO DATA-TAX-JURIS
+                 AT END MOVE 'Y' TO WS-TAX-EOF
+              END-READ
+           END-PERFORM.
+
+           MOVE WS-BATCH-COUNT TO REG-COUNT-F.
+           DISPLAY REG-TITLE.
+           MOVE SPACES TO REG-REC.
+           STRING REG-TITLE DELIMITED BY SIZE INTO REG-REC.
+           WRITE REG-REC.
+           DISPLAY REG-COUNT-LBL REG-COUNT-F.
+           MOVE SPACES TO REG-REC.
+           STRING REG-COUNT-LBL REG-COUNT-F
+              DELIMITED BY SIZE INTO REG-REC.
+           WRITE REG-REC.
+           MOVE WS-BATCH-SUB TO REG-AMT-F.
+           DISPLAY REG-SUB-LBL REG-AMT-F.
+           MOVE SPACES TO REG-REC.
+           STRING REG-SUB-LBL REG-AMT-F DELIMITED BY SIZE INTO REG-REC.
+           WRITE REG-REC.
+           MOVE WS-BATCH-TAX TO REG-AMT-F.
+           DISPLAY REG-TAX-LBL REG-AMT-F.
+           MOVE SPACES TO REG-REC.
+           STRING REG-TAX-LBL REG-AMT-F DELIMITED BY SIZE INTO REG-REC.
+           WRITE REG-REC.
+           MOVE WS-BATCH-TOTAL TO REG-AMT-F.
+           DISPLAY REG-TOTAL-LBL REG-AMT-F.
+           MOVE SPACES TO REG-REC.
+           STRING REG-TOTAL-LBL REG-AMT-F
+              DELIMITED BY SIZE INTO REG-REC.
+           WRITE REG-REC.
+           MOVE WS-EXC-COUNT TO REG-EXC-F.
+           DISPLAY REG-EXC-LBL REG-EXC-F.
+           MOVE SPACES TO REG-REC.
+           STRING REG-EXC-LBL REG-EXC-F DELIMITED BY SIZE INTO REG-REC.
+           WRITE REG-REC.
+
+           CALL "SEQGEN" USING WS-RUN-SEQ WS-SEQ-RANGE-MAX
+              WS-SEQ-INCREMENT.
+           MOVE WS-RUN-SEQ TO WS-RUN-SEQ-EDIT.
+           DISPLAY REG-RUN-SEQ-LBL WS-RUN-SEQ-EDIT.
+           MOVE SPACES TO REG-REC.
+           STRING REG-RUN-SEQ-LBL WS-RUN-SEQ-EDIT
+              DELIMITED BY SIZE INTO REG-REC.
+           WRITE REG-REC.
+
+           CLOSE TAXFILE.
+           CLOSE CUSTFILE.
+           CLOSE LINEFILE.
+           CLOSE PRTFILE.
+           CLOSE REGFILE.
+           CLOSE EXCFILE.
+
+           OPEN OUTPUT INVCTRFILE.
+           MOVE SPACES TO DATA-INVCTR.
+           MOVE WS-INVOICE-NUM TO CTR-INVOICE-NUM.
+           WRITE DATA-INVCTR.
+           CLOSE INVCTRFILE.
+
            STOP RUN.
