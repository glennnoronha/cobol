@@ -1,11 +1,33 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. equation.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EQFILE ASSIGN TO INPUT1
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-EQFILE-STATUS.
+           SELECT RESFILE ASSIGN TO OUTPUT1
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD EQFILE.
+       01 EQ-REC.
+           05 EQ-A PIC 9(3)V9(2).
+           05 EQ-B PIC 9(3)V9(2).
+           05 EQ-C PIC 9(3)V9(2).
+           05 EQ-BLANKS PIC X(65).
+
+       FD RESFILE.
+       01 DATA-OUT-RESULT PIC X(80).
+
        WORKING-STORAGE SECTION.
-      
+
       * EQUATION: A^2 + B^3 x (A - C^2)^2 / (A + B)^2 x (B - C)^2
-       
+
        01 A PIC 9(3)V9(2) VALUE 2.0.
        01 B PIC 9(3)V9(2) VALUE 3.0.
        01 C PIC 9(3)V9(2) VALUE 4.0.
@@ -24,39 +46,111 @@
        01 RESULT          PIC 9(6)V9(4).
        01 RESULT-F        PIC ZZZZZZ.ZZZZ.
 
+       01 WS-EOF PIC A VALUE 'N'.
+       01 WS-EQFILE-STATUS PIC XX.
+
        PROCEDURE DIVISION.
+           OPEN INPUT EQFILE.
+           OPEN OUTPUT RESFILE.
+           IF WS-EQFILE-STATUS = "00"
+              READ EQFILE
+                 AT END MOVE 'Y' TO WS-EOF
+                 NOT AT END
+                    MOVE EQ-A TO A
+                    MOVE EQ-B TO B
+                    MOVE EQ-C TO C
+              END-READ
+              PERFORM UNTIL WS-EOF = 'Y'
+                 MULTIPLY A BY A GIVING A-SQUARE
+                 MULTIPLY B BY B GIVING B-CUBE
+                 MULTIPLY B-CUBE BY B GIVING B-CUBE
+                 MULTIPLY C BY C GIVING C-SQUARE
+                 SUBTRACT C-SQUARE FROM A GIVING TEMP
+                 MULTIPLY TEMP BY TEMP GIVING TEMP-SQUARE
+                 MULTIPLY B-CUBE BY TEMP-SQUARE GIVING FINAL-TERM
+                 ADD A-SQUARE TO FINAL-TERM GIVING NUMERATOR
+                 ADD A TO B GIVING A-PLUS-B
+                 MULTIPLY A-PLUS-B BY A-PLUS-B GIVING A-PLUS-B-SQUARE
+                 SUBTRACT C FROM B GIVING B-MINUS-C
+                 MULTIPLY B-MINUS-C BY B-MINUS-C GIVING
+                    B-MINUS-C-SQUARE
+                 MULTIPLY A-PLUS-B-SQUARE BY B-MINUS-C-SQUARE GIVING
+                    DENOMINATOR
+                 IF DENOMINATOR = 0
+                    DISPLAY "A=" A " B=" B " C=" C
+                       " - denominator is zero, equation skipped."
+                    MOVE SPACES TO DATA-OUT-RESULT
+                    STRING "A=" A " B=" B " C=" C
+                       " - denominator is zero, equation skipped."
+                       DELIMITED BY SIZE INTO DATA-OUT-RESULT
+                    WRITE DATA-OUT-RESULT
+                 ELSE
+                    DIVIDE NUMERATOR BY DENOMINATOR GIVING RESULT
+                    MOVE RESULT TO RESULT-F
+                    DISPLAY "Final Result: " RESULT-F
+                    MOVE SPACES TO DATA-OUT-RESULT
+                    STRING "Final Result: " RESULT-F DELIMITED BY
+                       SIZE INTO DATA-OUT-RESULT
+                    WRITE DATA-OUT-RESULT
+                 END-IF
+                 READ EQFILE
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END
+                       MOVE EQ-A TO A
+                       MOVE EQ-B TO B
+                       MOVE EQ-C TO C
+                 END-READ
+              END-PERFORM
+              CLOSE EQFILE
+           ELSE
       * NUMERATOR
       * A^2
-           MULTIPLY A BY A GIVING A-SQUARE.
-      * B^3     
-           MULTIPLY B BY B GIVING B-CUBE.
-           MULTIPLY B-CUBE BY B GIVING B-CUBE.
-      * C^2     
-           MULTIPLY C BY C GIVING C-SQUARE.
+              MULTIPLY A BY A GIVING A-SQUARE
+      * B^3
+              MULTIPLY B BY B GIVING B-CUBE
+              MULTIPLY B-CUBE BY B GIVING B-CUBE
+      * C^2
+              MULTIPLY C BY C GIVING C-SQUARE
       * A - C^2
-           SUBTRACT C-SQUARE FROM A GIVING TEMP.
+              SUBTRACT C-SQUARE FROM A GIVING TEMP
       * (A - C^2)^2
-           MULTIPLY TEMP BY TEMP GIVING TEMP-SQUARE.
+              MULTIPLY TEMP BY TEMP GIVING TEMP-SQUARE
       * B^3 x (A - C^2)^2
-           MULTIPLY B-CUBE BY TEMP-SQUARE GIVING FINAL-TERM.
+              MULTIPLY B-CUBE BY TEMP-SQUARE GIVING FINAL-TERM
       * A^2 + B^3 x (A - C^2)^2
-           ADD A-SQUARE TO FINAL-TERM GIVING NUMERATOR.
+              ADD A-SQUARE TO FINAL-TERM GIVING NUMERATOR
       * DENOMINATOR
       * (A + B)
-           ADD A TO B GIVING A-PLUS-B.
+              ADD A TO B GIVING A-PLUS-B
       * (A + B)^2
-           MULTIPLY A-PLUS-B BY A-PLUS-B GIVING A-PLUS-B-SQUARE.
+              MULTIPLY A-PLUS-B BY A-PLUS-B GIVING A-PLUS-B-SQUARE
       * (B - C)
-           SUBTRACT C FROM B GIVING B-MINUS-C.
+              SUBTRACT C FROM B GIVING B-MINUS-C
       * (B - C)^2
-           MULTIPLY B-MINUS-C BY B-MINUS-C GIVING B-MINUS-C-SQUARE.
+              MULTIPLY B-MINUS-C BY B-MINUS-C GIVING
+                 B-MINUS-C-SQUARE
       * (A + B)^2 x (B - C)^2
-           MULTIPLY A-PLUS-B-SQUARE BY B-MINUS-C-SQUARE GIVING 
-           DENOMINATOR.
+              MULTIPLY A-PLUS-B-SQUARE BY B-MINUS-C-SQUARE GIVING
+                 DENOMINATOR
       * A^2 + B^3 x (A - C^2)^2 / (A + B)^2 x (B - C)^2
-           DIVIDE NUMERATOR BY DENOMINATOR GIVING RESULT.
-           MOVE RESULT TO RESULT-F.
-           
-           DISPLAY "Final Result: " RESULT-F.
+              IF DENOMINATOR = 0
+                 DISPLAY "A=" A " B=" B " C=" C
+                    " - denominator is zero, equation skipped."
+                 MOVE SPACES TO DATA-OUT-RESULT
+                 STRING "A=" A " B=" B " C=" C
+                    " - denominator is zero, equation skipped."
+                    DELIMITED BY SIZE INTO DATA-OUT-RESULT
+                 WRITE DATA-OUT-RESULT
+              ELSE
+                 DIVIDE NUMERATOR BY DENOMINATOR GIVING RESULT
+                 MOVE RESULT TO RESULT-F
+                 DISPLAY "Final Result: " RESULT-F
+                 MOVE SPACES TO DATA-OUT-RESULT
+                 STRING "Final Result: " RESULT-F DELIMITED BY
+                    SIZE INTO DATA-OUT-RESULT
+                 WRITE DATA-OUT-RESULT
+              END-IF
+           END-IF.
+           CLOSE RESFILE.
 
            STOP RUN.
