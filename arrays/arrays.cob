@@ -1,29 +1,113 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARRAYS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADEFILE ASSIGN TO INPUT1
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-GRADEFILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD GRADEFILE.
+       01 GRADE-REC.
+           05 GRADE-VAL PIC 9(3)V9(3).
+           05 GRADE-BLANKS PIC X(74).
+
        WORKING-STORAGE SECTION.
-      * 01 WS-STUDENT.
-      *     05 WS-GRADE-1 PIC 9(3)V9(3).
-      *     05 WS-GRADE-2 PIC 9(3)V9(3).
-      *     05 WS-GRADE-3 PIC 9(3)V9(3).
-      *     05 WS-GRADE-4 PIC 9(3)V9(3).
-      * array of 4 grades
+      * array of grades, sized from a grades file (falls back to the
+      * original 4-grade sample set when no grades file is supplied)
        01 WS-STUDENT.
-           05 WS-GRADES PIC 9(3)V9(3) OCCURS 4 TIMES.
+           05 WS-GRADES PIC 9(3)V9(3) OCCURS 50 TIMES.
+
+       01 WS-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-COUNT-MAX PIC 9(4) VALUE 50.
+       01 WS-SUB PIC 9(4) VALUE ZERO.
+       01 WS-EOF PIC A VALUE 'N'.
+       01 WS-GRADEFILE-STATUS PIC XX.
+
+       01 WS-TOTAL PIC 9(6)V9(3) VALUE ZERO.
+       01 WS-AVG PIC 9(3)V9(3) VALUE ZERO.
+       01 WS-MIN PIC 9(3)V9(3) VALUE ZERO.
+       01 WS-MAX PIC 9(3)V9(3) VALUE ZERO.
+
+       01 WS-CNT-A PIC 9(4) VALUE ZERO.
+       01 WS-CNT-B PIC 9(4) VALUE ZERO.
+       01 WS-CNT-C PIC 9(4) VALUE ZERO.
+       01 WS-CNT-D PIC 9(4) VALUE ZERO.
+       01 WS-CNT-F PIC 9(4) VALUE ZERO.
 
-       01 WS-COUNT PIC 9 VALUE 1.
-       
        PROCEDURE DIVISION.
-           MOVE 95.4 TO WS-GRADES OF WS-STUDENT (1)
-           MOVE 75.2 TO WS-GRADES OF WS-STUDENT (2)
-           MOVE 69.9 TO WS-GRADES OF WS-STUDENT (3)
-           MOVE 100.0 TO WS-GRADES OF WS-STUDENT (4)
-           
-           PERFORM 4 TIMES
-                DISPLAY "GRADE " WS-COUNT " = " WS-GRADES OF 
-                WS-STUDENT (WS-COUNT)
-                ADD 1 TO WS-COUNT
+           OPEN INPUT GRADEFILE.
+           IF WS-GRADEFILE-STATUS = "00"
+              PERFORM UNTIL WS-EOF = 'Y'
+                 READ GRADEFILE
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END
+                       IF WS-COUNT = WS-COUNT-MAX
+                          DISPLAY "GRADEFILE has more grades than "
+                             "ARRAYS can hold - aborting run."
+                          MOVE 16 TO RETURN-CODE
+                          CLOSE GRADEFILE
+                          STOP RUN
+                       END-IF
+                       ADD 1 TO WS-COUNT
+                       MOVE GRADE-VAL TO WS-GRADES (WS-COUNT)
+                 END-READ
+              END-PERFORM
+              CLOSE GRADEFILE
+           ELSE
+              MOVE 95.4 TO WS-GRADES (1)
+              MOVE 75.2 TO WS-GRADES (2)
+              MOVE 69.9 TO WS-GRADES (3)
+              MOVE 100.0 TO WS-GRADES (4)
+              MOVE 4 TO WS-COUNT
+           END-IF.
+
+           IF WS-COUNT > 0
+              MOVE WS-GRADES (1) TO WS-MIN
+              MOVE WS-GRADES (1) TO WS-MAX
+           END-IF.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+              UNTIL WS-SUB > WS-COUNT
+              DISPLAY "GRADE " WS-SUB " = " WS-GRADES (WS-SUB)
+              ADD WS-GRADES (WS-SUB) TO WS-TOTAL
+              IF WS-GRADES (WS-SUB) < WS-MIN
+                 MOVE WS-GRADES (WS-SUB) TO WS-MIN
+              END-IF
+              IF WS-GRADES (WS-SUB) > WS-MAX
+                 MOVE WS-GRADES (WS-SUB) TO WS-MAX
+              END-IF
+              EVALUATE TRUE
+                 WHEN WS-GRADES (WS-SUB) >= 90.0
+                    ADD 1 TO WS-CNT-A
+                 WHEN WS-GRADES (WS-SUB) >= 80.0
+                    ADD 1 TO WS-CNT-B
+                 WHEN WS-GRADES (WS-SUB) >= 70.0
+                    ADD 1 TO WS-CNT-C
+                 WHEN WS-GRADES (WS-SUB) >= 60.0
+                    ADD 1 TO WS-CNT-D
+                 WHEN OTHER
+                    ADD 1 TO WS-CNT-F
+              END-EVALUATE
            END-PERFORM.
 
+           IF WS-COUNT > 0
+              DIVIDE WS-TOTAL BY WS-COUNT GIVING WS-AVG ROUNDED
+              DISPLAY "CLASS AVERAGE = " WS-AVG
+              DISPLAY "CLASS MINIMUM = " WS-MIN
+              DISPLAY "CLASS MAXIMUM = " WS-MAX
+              DISPLAY "GRADE DISTRIBUTION:"
+              DISPLAY "  A = " WS-CNT-A
+              DISPLAY "  B = " WS-CNT-B
+              DISPLAY "  C = " WS-CNT-C
+              DISPLAY "  D = " WS-CNT-D
+              DISPLAY "  F = " WS-CNT-F
+           ELSE
+              DISPLAY "NO GRADES TO REPORT"
+           END-IF.
+
            STOP RUN.
