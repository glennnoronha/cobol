@@ -4,58 +4,515 @@
        
        INPUT-OUTPUT SECTION.
        FILE-CONTROL. 
+           SELECT PARMFILE ASSIGN TO PARMIN
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-PARMFILE-STATUS.
            SELECT INFILE ASSIGN TO INPUT1
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL.
            SELECT OUTFILE ASSIGN TO OUTPUT1
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL.
-       
+           SELECT ROSTFILE ASSIGN TO OUTPUT2
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+           SELECT CAPFILE ASSIGN TO CAPIN
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CAPFILE-STATUS.
+           SELECT CATFILE ASSIGN TO CATIN
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CATFILE-STATUS.
+           SELECT EXCFILE ASSIGN TO OUTPUT3
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+           SELECT SCHEDFILE ASSIGN TO OUTPUT4
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+           SELECT TRENDIN ASSIGN TO TRENDIN
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-TRENDIN-STATUS.
+           SELECT TRENDOUT ASSIGN TO TRENDOUT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+           SELECT TRANFILE ASSIGN TO OUTPUT5
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD PARMFILE.
+       01 DATA-PARM.
+           05 PARM-COURSE-SUBJECT PIC A(4).
+           05 PARM-COURSE-NUMBER PIC 9(4).
+           05 PARM-QUERY-BID PIC 9(6).
+           05 PARM-BLANKS PIC A(66).
        FD INFILE.
        01 DATA-IN.
            05 BID PIC 9(6).
            05 COURSE-SUBJECT PIC A(4).
            05 COURSE-NUMBER PIC 9(4).
-           05 BLANKS PIC A(66).
+           05 TRANS-CODE PIC X(1).
+           05 BLANKS PIC A(65).
        FD OUTFILE
-           DATA RECORD IS DATA-OUT.
+           DATA RECORDS ARE DATA-OUT DATA-OUT-SUMMARY.
        01 DATA-OUT.
            05 VERBAGE-1 PIC A(26) VALUE "The number of students in ".
            05 COURSE-INFO-SUB PIC A(4).
            05 COURSE-INFO-NUM PIC 9(4).
            05 VERBAGE-2 PIC A(4) VALUE " is ".
-           05 COURSE-COUNT PIC ZZZZ.      
-           05 BLANKS PIC X(38). 
+           05 COURSE-COUNT PIC ZZZZ.
+           05 BLANKS PIC X(38).
+       01 DATA-OUT-SUMMARY PIC X(80).
+
+       FD ROSTFILE.
+       01 DATA-OUT-ROSTER.
+           05 ROST-BID PIC 9(6).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 ROST-COURSE-SUBJECT PIC A(4).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 ROST-COURSE-NUMBER PIC 9(4).
+           05 FILLER PIC X(62) VALUE SPACES.
+
+       FD CAPFILE.
+       01 DATA-CAP.
+           05 CAP-COURSE-SUBJECT PIC A(4).
+           05 CAP-COURSE-NUMBER PIC 9(4).
+           05 CAP-SEAT-CAPACITY PIC 9(4).
+           05 CAP-BLANKS PIC A(68).
+
+       FD CATFILE.
+       01 DATA-CAT.
+           05 CAT-COURSE-SUBJECT PIC A(4).
+           05 CAT-COURSE-NUMBER PIC 9(4).
+           05 CAT-BLANKS PIC A(72).
+
+       FD EXCFILE.
+       01 DATA-OUT-EXCEPTION.
+           05 EXC-BID PIC 9(6).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 EXC-COURSE-SUBJECT PIC A(4).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 EXC-COURSE-NUMBER PIC 9(4).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 EXC-REASON PIC X(44).
+
+       FD SCHEDFILE.
+       01 DATA-OUT-SCHEDULE.
+           05 SCHED-BID PIC 9(6).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 SCHED-COURSE-SUBJECT PIC A(4).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 SCHED-COURSE-NUMBER PIC 9(4).
+           05 FILLER PIC X(62) VALUE SPACES.
+
+       FD TRENDIN.
+       01 DATA-TREND-IN.
+           05 TRD-COURSE-SUBJECT PIC A(4).
+           05 TRD-COURSE-NUMBER PIC 9(4).
+           05 TRD-COURSE-COUNT PIC 9(4).
+           05 TRD-BLANKS PIC A(68).
+
+       FD TRENDOUT.
+       01 DATA-TREND-OUT.
+           05 TRDO-COURSE-SUBJECT PIC A(4).
+           05 TRDO-COURSE-NUMBER PIC 9(4).
+           05 TRDO-COURSE-COUNT PIC 9(4).
+           05 TRDO-BLANKS PIC A(68) VALUE SPACES.
+
+       FD TRANFILE.
+       01 DATA-OUT-TRANLOG.
+           05 TRAN-BID PIC 9(6).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 TRAN-COURSE-SUBJECT PIC A(4).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 TRAN-COURSE-NUMBER PIC 9(4).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 TRAN-ACTION PIC X(9).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 TRAN-SEQ PIC 9(9).
+           05 FILLER PIC X(40) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
 
+       01 WS-PARMFILE-STATUS PIC XX.
+       01 WS-CAPFILE-STATUS PIC XX.
+       01 WS-CATFILE-STATUS PIC XX.
+       01 WS-TRENDIN-STATUS PIC XX.
+       01 WS-DATA-PARM.
+           05 WS-PARM-COURSE-SUBJECT PIC A(4).
+           05 WS-PARM-COURSE-NUMBER PIC 9(4).
+           05 WS-PARM-QUERY-BID PIC 9(6).
+           05 WS-PARM-BLANKS PIC A(66).
+
        01 WS-DATA-IN.
            05 WS-BID PIC 9(6).
            05 WS-COURSE-SUBJECT PIC A(4).
            05 WS-COURSE-NUMBER PIC 9(4).
-           05 WS-BLANKS PIC A(66).
+           05 WS-TRANS-CODE PIC X(1).
+           05 WS-BLANKS PIC A(65).
 
        01 WS-EOF PIC A VALUE 'N'.
        01 WS-COURSE-SUBJECT-QUERY-1 PIC A(4).
        01 WS-COURSE-NUMBER-QUERY-1 PIC 9(4).
        01 WS-COUNTER PIC 9(4) VALUE 0.
-       
+
+       01 WS-CRS-TABLE-COUNT PIC 9(4) VALUE ZEROES.
+       01 WS-CRS-TABLE-COUNT-MAX PIC 9(4) VALUE 200.
+       01 WS-CRS-TABLE.
+           05 WS-CRS-ENTRY OCCURS 200 TIMES.
+               10 WS-CRS-SUBJECT PIC A(4).
+               10 WS-CRS-NUMBER PIC 9(4).
+               10 WS-CRS-COUNT PIC 9(4) VALUE ZEROES.
+       01 WS-CRS-SUB PIC 9(4).
+       01 WS-CRS-FOUND-SUB PIC 9(4).
+       01 WS-CRS-COUNT-EDIT PIC ZZZZ.
+
+       01 WS-BID-TABLE-COUNT PIC 9(4) VALUE ZEROES.
+       01 WS-BID-TABLE-COUNT-MAX PIC 9(4) VALUE 2000.
+       01 WS-BID-TABLE.
+           05 WS-BID-ENTRY-ITEM OCCURS 2000 TIMES.
+               10 WS-BID-SUBJECT PIC A(4).
+               10 WS-BID-NUMBER PIC 9(4).
+               10 WS-BID-ENTRY PIC 9(6).
+       01 WS-BID-SUB PIC 9(4).
+       01 WS-BID-FOUND-SUB PIC 9(4).
+       01 WS-BID-FREE-SUB PIC 9(4).
+       01 WS-BID-SLOT PIC 9(4).
+       01 WS-DUP-COUNT PIC 9(4) VALUE ZEROES.
+
+       01 WS-DATA-CAP.
+           05 WS-CAP-COURSE-SUBJECT PIC A(4).
+           05 WS-CAP-COURSE-NUMBER PIC 9(4).
+           05 WS-CAP-SEAT-CAPACITY PIC 9(4).
+           05 WS-CAP-BLANKS PIC A(68).
+       01 WS-QUERY-CAPACITY PIC 9(4) VALUE ZEROES.
+       01 WS-CAPACITY-FOUND PIC A VALUE 'N'.
+       01 WS-WAITLIST-COUNT PIC 9(4) VALUE ZEROES.
+
+       01 WS-CAT-TABLE-COUNT PIC 9(4) VALUE ZEROES.
+       01 WS-CAT-TABLE-COUNT-MAX PIC 9(4) VALUE 200.
+       01 WS-CAT-TABLE.
+           05 WS-CAT-ENTRY OCCURS 200 TIMES.
+               10 WS-CAT-SUBJECT PIC A(4).
+               10 WS-CAT-NUMBER PIC 9(4).
+       01 WS-CAT-SUB PIC 9(4).
+       01 WS-CAT-FOUND PIC A.
+       01 WS-EXC-COUNT PIC 9(4) VALUE ZEROES.
+
+       01 WS-QUERY-BID PIC 9(6) VALUE ZEROES.
+
+       01 WS-TRD-TABLE-COUNT PIC 9(4) VALUE ZEROES.
+       01 WS-TRD-TABLE-COUNT-MAX PIC 9(4) VALUE 200.
+       01 WS-TRD-TABLE.
+           05 WS-TRD-ENTRY OCCURS 200 TIMES.
+               10 WS-TRD-SUBJECT PIC A(4).
+               10 WS-TRD-NUMBER PIC 9(4).
+               10 WS-TRD-COUNT PIC 9(4).
+       01 WS-TRD-SUB PIC 9(4).
+       01 WS-TRD-FOUND-SUB PIC 9(4).
+       01 WS-TRD-DIFF PIC S9(4).
+       01 WS-TRD-DIFF-EDIT PIC -ZZZ9.
+
+       01 WS-TRAN-SEQ PIC 9(9) VALUE ZEROES.
+       01 WS-SEQ-RANGE-MAX PIC 9(9) VALUE ZEROES.
+       01 WS-SEQ-INCREMENT PIC 9(4) VALUE 1.
+
        PROCEDURE DIVISION.
            MOVE "CS" TO WS-COURSE-SUBJECT-QUERY-1.
            MOVE 3325 TO WS-COURSE-NUMBER-QUERY-1.
+           OPEN INPUT PARMFILE.
+           IF WS-PARMFILE-STATUS = "00"
+              READ PARMFILE INTO WS-DATA-PARM
+                 AT END
+                    DISPLAY "PARMIN is empty - defaulting query to "
+                       "CS 3325"
+                 NOT AT END
+                    MOVE WS-PARM-COURSE-SUBJECT TO
+                       WS-COURSE-SUBJECT-QUERY-1
+                    MOVE WS-PARM-COURSE-NUMBER TO
+                       WS-COURSE-NUMBER-QUERY-1
+                    MOVE WS-PARM-QUERY-BID TO WS-QUERY-BID
+              END-READ
+              CLOSE PARMFILE
+           ELSE
+              DISPLAY "PARMIN not found - defaulting query to CS 3325"
+           END-IF.
+
+           OPEN INPUT CAPFILE.
+           IF WS-CAPFILE-STATUS = "35"
+              DISPLAY "No course-capacity file found - skipping "
+                 "waitlist check."
+           ELSE
+              PERFORM UNTIL WS-CAPFILE-STATUS = "10"
+                 READ CAPFILE INTO WS-DATA-CAP
+                    AT END MOVE "10" TO WS-CAPFILE-STATUS
+                    NOT AT END
+                       IF WS-CAP-COURSE-SUBJECT =
+                          WS-COURSE-SUBJECT-QUERY-1 AND
+                          WS-CAP-COURSE-NUMBER =
+                          WS-COURSE-NUMBER-QUERY-1
+                          MOVE WS-CAP-SEAT-CAPACITY TO
+                             WS-QUERY-CAPACITY
+                          MOVE 'Y' TO WS-CAPACITY-FOUND
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE CAPFILE
+           END-IF.
+
+           OPEN INPUT CATFILE.
+           IF WS-CATFILE-STATUS = "35"
+              DISPLAY "No course-catalog file found - skipping "
+                 "catalog validation."
+           ELSE
+              PERFORM UNTIL WS-CATFILE-STATUS = "10"
+                 READ CATFILE INTO DATA-CAT
+                    AT END MOVE "10" TO WS-CATFILE-STATUS
+                    NOT AT END
+                       IF WS-CAT-TABLE-COUNT = WS-CAT-TABLE-COUNT-MAX
+                          DISPLAY "CATIN has more courses than "
+                             "ENPROC can hold - aborting run."
+                          MOVE 16 TO RETURN-CODE
+                          CLOSE CATFILE
+                          STOP RUN
+                       END-IF
+                       ADD 1 TO WS-CAT-TABLE-COUNT
+                       MOVE CAT-COURSE-SUBJECT TO
+                          WS-CAT-SUBJECT(WS-CAT-TABLE-COUNT)
+                       MOVE CAT-COURSE-NUMBER TO
+                          WS-CAT-NUMBER(WS-CAT-TABLE-COUNT)
+                 END-READ
+              END-PERFORM
+              CLOSE CATFILE
+           END-IF.
+
+           OPEN INPUT TRENDIN.
+           IF WS-TRENDIN-STATUS = "35"
+              DISPLAY "No prior enrollment trend file found - trend "
+                 "comparison skipped for this run."
+           ELSE
+              PERFORM UNTIL WS-TRENDIN-STATUS = "10"
+                 READ TRENDIN INTO DATA-TREND-IN
+                    AT END MOVE "10" TO WS-TRENDIN-STATUS
+                    NOT AT END
+                       IF WS-TRD-TABLE-COUNT = WS-TRD-TABLE-COUNT-MAX
+                          DISPLAY "TRENDIN has more courses than "
+                             "ENPROC can hold - aborting run."
+                          MOVE 16 TO RETURN-CODE
+                          CLOSE TRENDIN
+                          STOP RUN
+                       END-IF
+                       ADD 1 TO WS-TRD-TABLE-COUNT
+                       MOVE TRD-COURSE-SUBJECT TO
+                          WS-TRD-SUBJECT(WS-TRD-TABLE-COUNT)
+                       MOVE TRD-COURSE-NUMBER TO
+                          WS-TRD-NUMBER(WS-TRD-TABLE-COUNT)
+                       MOVE TRD-COURSE-COUNT TO
+                          WS-TRD-COUNT(WS-TRD-TABLE-COUNT)
+                 END-READ
+              END-PERFORM
+              CLOSE TRENDIN
+           END-IF.
+
            OPEN INPUT INFILE
               OUTPUT OUTFILE
+              OUTPUT ROSTFILE
+              OUTPUT EXCFILE
+              OUTPUT SCHEDFILE
+              OUTPUT TRENDOUT
+              OUTPUT TRANFILE
            PERFORM UNTIL WS-EOF = 'Y'
               READ INFILE INTO WS-DATA-IN
                  AT END MOVE "Y" TO WS-EOF
                  NOT AT END
-                    IF WS-COURSE-SUBJECT OF WS-DATA-IN = 
-                    WS-COURSE-SUBJECT-QUERY-1 AND WS-COURSE-NUMBER OF
-                    WS-DATA-IN = WS-COURSE-NUMBER-QUERY-1
-                        ADD 1 TO WS-COUNTER
+                    MOVE 'Y' TO WS-CAT-FOUND
+                    IF WS-CAT-TABLE-COUNT NOT = ZEROES
+                       MOVE 'N' TO WS-CAT-FOUND
+                       PERFORM VARYING WS-CAT-SUB FROM 1 BY 1
+                          UNTIL WS-CAT-SUB > WS-CAT-TABLE-COUNT
+                          IF WS-CAT-SUBJECT(WS-CAT-SUB) =
+                             WS-COURSE-SUBJECT OF WS-DATA-IN AND
+                             WS-CAT-NUMBER(WS-CAT-SUB) =
+                             WS-COURSE-NUMBER OF WS-DATA-IN
+                             MOVE 'Y' TO WS-CAT-FOUND
+                          END-IF
+                       END-PERFORM
+                    END-IF
+                    IF WS-CAT-FOUND = 'N'
+                       ADD 1 TO WS-EXC-COUNT
+                       MOVE WS-BID OF WS-DATA-IN TO EXC-BID
+                       MOVE WS-COURSE-SUBJECT OF WS-DATA-IN TO
+                          EXC-COURSE-SUBJECT
+                       MOVE WS-COURSE-NUMBER OF WS-DATA-IN TO
+                          EXC-COURSE-NUMBER
+                       MOVE "Course not found in catalog" TO
+                          EXC-REASON
+                       WRITE DATA-OUT-EXCEPTION
+                    ELSE
+                    MOVE SPACES TO DATA-OUT-TRANLOG
+                    MOVE WS-BID OF WS-DATA-IN TO TRAN-BID
+                    MOVE WS-COURSE-SUBJECT OF WS-DATA-IN TO
+                       TRAN-COURSE-SUBJECT
+                    MOVE WS-COURSE-NUMBER OF WS-DATA-IN TO
+                       TRAN-COURSE-NUMBER
+                    IF WS-TRANS-CODE OF WS-DATA-IN = 'D'
+                       MOVE "DROP" TO TRAN-ACTION
+                    ELSE
+                       MOVE "ADD" TO TRAN-ACTION
+                    END-IF
+                    CALL "SEQGEN" USING WS-TRAN-SEQ WS-SEQ-RANGE-MAX
+                       WS-SEQ-INCREMENT
+                    MOVE WS-TRAN-SEQ TO TRAN-SEQ
+                    WRITE DATA-OUT-TRANLOG
+
+                    IF WS-TRANS-CODE OF WS-DATA-IN = 'D'
+                       MOVE ZEROES TO WS-BID-FOUND-SUB
+                       PERFORM VARYING WS-BID-SUB FROM 1 BY 1
+                          UNTIL WS-BID-SUB > WS-BID-TABLE-COUNT
+                          IF WS-BID-SUBJECT(WS-BID-SUB) =
+                             WS-COURSE-SUBJECT OF WS-DATA-IN AND
+                             WS-BID-NUMBER(WS-BID-SUB) =
+                             WS-COURSE-NUMBER OF WS-DATA-IN AND
+                             WS-BID-ENTRY(WS-BID-SUB) =
+                             WS-BID OF WS-DATA-IN
+                             MOVE WS-BID-SUB TO WS-BID-FOUND-SUB
+                          END-IF
+                       END-PERFORM
+                       IF WS-BID-FOUND-SUB NOT = ZEROES
+                          MOVE SPACES TO
+                             WS-BID-SUBJECT(WS-BID-FOUND-SUB)
+                          MOVE ZEROES TO
+                             WS-BID-NUMBER(WS-BID-FOUND-SUB)
+                          MOVE ZEROES TO WS-BID-ENTRY(WS-BID-FOUND-SUB)
+                          IF WS-COURSE-SUBJECT OF WS-DATA-IN =
+                             WS-COURSE-SUBJECT-QUERY-1 AND
+                             WS-COURSE-NUMBER OF WS-DATA-IN =
+                             WS-COURSE-NUMBER-QUERY-1
+                             IF WS-COUNTER NOT = ZEROES
+                                SUBTRACT 1 FROM WS-COUNTER
+                             END-IF
+                          END-IF
+                       END-IF
+                       MOVE ZEROES TO WS-CRS-FOUND-SUB
+                       PERFORM VARYING WS-CRS-SUB FROM 1 BY 1
+                          UNTIL WS-CRS-SUB > WS-CRS-TABLE-COUNT
+                          IF WS-CRS-SUBJECT(WS-CRS-SUB) =
+                             WS-COURSE-SUBJECT OF WS-DATA-IN AND
+                             WS-CRS-NUMBER(WS-CRS-SUB) =
+                             WS-COURSE-NUMBER OF WS-DATA-IN
+                             MOVE WS-CRS-SUB TO WS-CRS-FOUND-SUB
+                          END-IF
+                       END-PERFORM
+                       IF WS-CRS-FOUND-SUB NOT = ZEROES AND
+                          WS-CRS-COUNT(WS-CRS-FOUND-SUB) NOT = ZEROES
+                          SUBTRACT 1 FROM
+                             WS-CRS-COUNT(WS-CRS-FOUND-SUB)
+                       END-IF
+                    ELSE
+                    MOVE ZEROES TO WS-BID-FOUND-SUB WS-BID-FREE-SUB
+                    PERFORM VARYING WS-BID-SUB FROM 1 BY 1
+                       UNTIL WS-BID-SUB > WS-BID-TABLE-COUNT
+                       IF WS-BID-SUBJECT(WS-BID-SUB) = SPACES
+                          IF WS-BID-FREE-SUB = ZEROES
+                             MOVE WS-BID-SUB TO WS-BID-FREE-SUB
+                          END-IF
+                       END-IF
+                       IF WS-BID-SUBJECT(WS-BID-SUB) =
+                          WS-COURSE-SUBJECT OF WS-DATA-IN AND
+                          WS-BID-NUMBER(WS-BID-SUB) =
+                          WS-COURSE-NUMBER OF WS-DATA-IN AND
+                          WS-BID-ENTRY(WS-BID-SUB) =
+                          WS-BID OF WS-DATA-IN
+                          MOVE WS-BID-SUB TO WS-BID-FOUND-SUB
+                       END-IF
+                    END-PERFORM
+                    IF WS-BID-FOUND-SUB NOT = ZEROES
+                       ADD 1 TO WS-DUP-COUNT
+                       DISPLAY "Duplicate BID " WS-BID OF WS-DATA-IN
+                          " for " WS-COURSE-SUBJECT OF WS-DATA-IN
+                          WS-COURSE-NUMBER OF WS-DATA-IN
+                          " - not counted again"
+                    ELSE
+                       IF WS-BID-FREE-SUB NOT = ZEROES
+                          MOVE WS-BID-FREE-SUB TO WS-BID-SLOT
+                       ELSE
+                          IF WS-BID-TABLE-COUNT = WS-BID-TABLE-COUNT-MAX
+                             DISPLAY "INFILE has more enrollments "
+                                "than ENPROC can track - aborting "
+                                "run."
+                             MOVE 16 TO RETURN-CODE
+                             CLOSE INFILE OUTFILE ROSTFILE EXCFILE
+                                SCHEDFILE TRENDOUT TRANFILE
+                             STOP RUN
+                          END-IF
+                          ADD 1 TO WS-BID-TABLE-COUNT
+                          MOVE WS-BID-TABLE-COUNT TO WS-BID-SLOT
+                       END-IF
+                       MOVE WS-COURSE-SUBJECT OF WS-DATA-IN TO
+                          WS-BID-SUBJECT(WS-BID-SLOT)
+                       MOVE WS-COURSE-NUMBER OF WS-DATA-IN TO
+                          WS-BID-NUMBER(WS-BID-SLOT)
+                       MOVE WS-BID OF WS-DATA-IN TO
+                          WS-BID-ENTRY(WS-BID-SLOT)
+
+                       IF WS-QUERY-BID NOT = ZEROES AND
+                          WS-BID OF WS-DATA-IN = WS-QUERY-BID
+                          MOVE WS-BID OF WS-DATA-IN TO SCHED-BID
+                          MOVE WS-COURSE-SUBJECT OF WS-DATA-IN TO
+                             SCHED-COURSE-SUBJECT
+                          MOVE WS-COURSE-NUMBER OF WS-DATA-IN TO
+                             SCHED-COURSE-NUMBER
+                          WRITE DATA-OUT-SCHEDULE
+                       END-IF
+
+                       IF WS-COURSE-SUBJECT OF WS-DATA-IN =
+                          WS-COURSE-SUBJECT-QUERY-1 AND
+                          WS-COURSE-NUMBER OF WS-DATA-IN =
+                          WS-COURSE-NUMBER-QUERY-1
+                          ADD 1 TO WS-COUNTER
+                          MOVE WS-BID OF WS-DATA-IN TO ROST-BID
+                          MOVE WS-COURSE-SUBJECT OF WS-DATA-IN TO
+                             ROST-COURSE-SUBJECT
+                          MOVE WS-COURSE-NUMBER OF WS-DATA-IN TO
+                             ROST-COURSE-NUMBER
+                          WRITE DATA-OUT-ROSTER
+                       END-IF
+
+                       MOVE ZEROES TO WS-CRS-FOUND-SUB
+                       PERFORM VARYING WS-CRS-SUB FROM 1 BY 1
+                          UNTIL WS-CRS-SUB > WS-CRS-TABLE-COUNT
+                          IF WS-CRS-SUBJECT(WS-CRS-SUB) =
+                             WS-COURSE-SUBJECT OF WS-DATA-IN AND
+                             WS-CRS-NUMBER(WS-CRS-SUB) =
+                             WS-COURSE-NUMBER OF WS-DATA-IN
+                             MOVE WS-CRS-SUB TO WS-CRS-FOUND-SUB
+                          END-IF
+                       END-PERFORM
+                       IF WS-CRS-FOUND-SUB = ZEROES
+                          IF WS-CRS-TABLE-COUNT = WS-CRS-TABLE-COUNT-MAX
+                             DISPLAY "INFILE has more distinct "
+                                "courses than ENPROC can track - "
+                                "aborting run."
+                             MOVE 16 TO RETURN-CODE
+                             CLOSE INFILE OUTFILE ROSTFILE EXCFILE
+                                SCHEDFILE TRENDOUT TRANFILE
+                             STOP RUN
+                          END-IF
+                          ADD 1 TO WS-CRS-TABLE-COUNT
+                          MOVE WS-CRS-TABLE-COUNT TO WS-CRS-FOUND-SUB
+                          MOVE WS-COURSE-SUBJECT OF WS-DATA-IN TO
+                             WS-CRS-SUBJECT(WS-CRS-FOUND-SUB)
+                          MOVE WS-COURSE-NUMBER OF WS-DATA-IN TO
+                             WS-CRS-NUMBER(WS-CRS-FOUND-SUB)
+                       END-IF
+                       ADD 1 TO WS-CRS-COUNT(WS-CRS-FOUND-SUB)
+                    END-IF
+                    END-IF
                     END-IF
-      *              WRITE DATA-OUT FROM WS-DATA-IN
               END-READ
            END-PERFORM.
            MOVE "The number of students in " TO VERBAGE-1 OF DATA-OUT.
@@ -65,7 +522,88 @@
            MOVE WS-COURSE-NUMBER-QUERY-1 TO COURSE-INFO-NUM OF DATA-OUT.
            MOVE WS-COUNTER TO COURSE-COUNT OF DATA-OUT.
            WRITE DATA-OUT.
+
+           IF WS-CAPACITY-FOUND = 'Y'
+              MOVE SPACES TO DATA-OUT-SUMMARY
+              IF WS-COUNTER > WS-QUERY-CAPACITY
+                 COMPUTE WS-WAITLIST-COUNT =
+                    WS-COUNTER - WS-QUERY-CAPACITY
+                 STRING "Course is over capacity by "
+                    WS-WAITLIST-COUNT " - waitlist required"
+                    DELIMITED BY SIZE INTO DATA-OUT-SUMMARY
+              ELSE
+                 STRING "Course is within its "
+                    WS-QUERY-CAPACITY "-seat capacity"
+                    DELIMITED BY SIZE INTO DATA-OUT-SUMMARY
+              END-IF
+              WRITE DATA-OUT-SUMMARY
+           END-IF.
+
+           IF WS-DUP-COUNT NOT = ZEROES
+              MOVE SPACES TO DATA-OUT-SUMMARY
+              STRING WS-DUP-COUNT
+                 " duplicate BID enrollment(s) excluded from the count"
+                 DELIMITED BY SIZE INTO DATA-OUT-SUMMARY
+              WRITE DATA-OUT-SUMMARY
+           END-IF.
+
+           MOVE SPACES TO DATA-OUT-SUMMARY.
+           STRING "Enrollment by course:" DELIMITED BY SIZE INTO
+              DATA-OUT-SUMMARY.
+           WRITE DATA-OUT-SUMMARY.
+           PERFORM VARYING WS-CRS-SUB FROM 1 BY 1
+              UNTIL WS-CRS-SUB > WS-CRS-TABLE-COUNT
+              MOVE WS-CRS-COUNT(WS-CRS-SUB) TO WS-CRS-COUNT-EDIT
+              MOVE SPACES TO DATA-OUT-SUMMARY
+              STRING "  " WS-CRS-SUBJECT(WS-CRS-SUB) " "
+                 WS-CRS-NUMBER(WS-CRS-SUB) " count "
+                 WS-CRS-COUNT-EDIT DELIMITED BY SIZE INTO
+                 DATA-OUT-SUMMARY
+              WRITE DATA-OUT-SUMMARY
+
+              MOVE ZEROES TO WS-TRD-FOUND-SUB
+              PERFORM VARYING WS-TRD-SUB FROM 1 BY 1
+                 UNTIL WS-TRD-SUB > WS-TRD-TABLE-COUNT
+                 IF WS-TRD-SUBJECT(WS-TRD-SUB) =
+                    WS-CRS-SUBJECT(WS-CRS-SUB) AND
+                    WS-TRD-NUMBER(WS-TRD-SUB) =
+                    WS-CRS-NUMBER(WS-CRS-SUB)
+                    MOVE WS-TRD-SUB TO WS-TRD-FOUND-SUB
+                 END-IF
+              END-PERFORM
+              IF WS-TRD-FOUND-SUB NOT = ZEROES
+                 COMPUTE WS-TRD-DIFF =
+                    WS-CRS-COUNT(WS-CRS-SUB) -
+                    WS-TRD-COUNT(WS-TRD-FOUND-SUB)
+                 MOVE WS-TRD-DIFF TO WS-TRD-DIFF-EDIT
+                 MOVE SPACES TO DATA-OUT-SUMMARY
+                 STRING "    trend: " WS-TRD-DIFF-EDIT
+                    " from prior run" DELIMITED BY SIZE INTO
+                    DATA-OUT-SUMMARY
+                 WRITE DATA-OUT-SUMMARY
+              END-IF
+
+              MOVE SPACES TO DATA-TREND-OUT
+              MOVE WS-CRS-SUBJECT(WS-CRS-SUB) TO TRDO-COURSE-SUBJECT
+              MOVE WS-CRS-NUMBER(WS-CRS-SUB) TO TRDO-COURSE-NUMBER
+              MOVE WS-CRS-COUNT(WS-CRS-SUB) TO TRDO-COURSE-COUNT
+              WRITE DATA-TREND-OUT
+           END-PERFORM.
+
+           IF WS-EXC-COUNT NOT = ZEROES
+              MOVE SPACES TO DATA-OUT-SUMMARY
+              STRING WS-EXC-COUNT
+                 " enrollment(s) rejected - course not in catalog"
+                 DELIMITED BY SIZE INTO DATA-OUT-SUMMARY
+              WRITE DATA-OUT-SUMMARY
+           END-IF.
+
            CLOSE INFILE
-                 OUTFILE.
-           
+                 OUTFILE
+                 ROSTFILE
+                 EXCFILE
+                 SCHEDFILE
+                 TRENDOUT
+                 TRANFILE.
+
            STOP RUN.
