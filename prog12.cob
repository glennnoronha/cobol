@@ -1,14 +1,92 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG12.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-A PIC 9(3) VALUE ZEROES.
-       PROCEDURE DIVISION.
-           PERFORM  UNTIL WS-A > 17
-              IF NOT FUNCTION MOD(WS-A, 2) = 0
-                 DISPLAY WS-A " is an odd number"
-              END-IF
-              ADD 1 TO WS-A
-           END-PERFORM
-      
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG12.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMFILE ASSIGN TO INPUT1
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-NUMFILE-STATUS.
+           SELECT OUTFILE ASSIGN TO OUTPUT1
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD NUMFILE.
+       01 NUM-REC.
+           05 NUM-VAL PIC 9(3).
+           05 NUM-BLANKS PIC X(77).
+
+       FD OUTFILE.
+       01 DATA-OUT-CLASS PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-A PIC 9(3) VALUE ZEROES.
+       01 WS-CLASS PIC X(4).
+       01 WS-EOF PIC A VALUE 'N'.
+       01 WS-NUMFILE-STATUS PIC XX.
+       01 WS-ODD-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-EVEN-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-ODD-COUNT-EDIT PIC ZZZ9.
+       01 WS-EVEN-COUNT-EDIT PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+           OPEN OUTPUT OUTFILE.
+           OPEN INPUT NUMFILE.
+           IF WS-NUMFILE-STATUS = "00"
+              READ NUMFILE
+                 AT END MOVE 'Y' TO WS-EOF
+                 NOT AT END MOVE NUM-VAL TO WS-A
+              END-READ
+              PERFORM UNTIL WS-EOF = 'Y'
+                 CALL "EVENODD" USING WS-A WS-CLASS
+                 IF WS-CLASS = "ODD "
+                    ADD 1 TO WS-ODD-COUNT
+                    DISPLAY WS-A " is an odd number"
+                 ELSE
+                    ADD 1 TO WS-EVEN-COUNT
+                    DISPLAY WS-A " is an even number"
+                 END-IF
+                 MOVE SPACES TO DATA-OUT-CLASS
+                 STRING WS-A " is " WS-CLASS DELIMITED BY SIZE
+                    INTO DATA-OUT-CLASS
+                 WRITE DATA-OUT-CLASS
+                 READ NUMFILE
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END MOVE NUM-VAL TO WS-A
+                 END-READ
+              END-PERFORM
+              CLOSE NUMFILE
+           ELSE
+              MOVE ZEROES TO WS-A
+              PERFORM UNTIL WS-A > 17
+                 CALL "EVENODD" USING WS-A WS-CLASS
+                 IF WS-CLASS = "ODD "
+                    ADD 1 TO WS-ODD-COUNT
+                    DISPLAY WS-A " is an odd number"
+                 ELSE
+                    ADD 1 TO WS-EVEN-COUNT
+                    DISPLAY WS-A " is an even number"
+                 END-IF
+                 MOVE SPACES TO DATA-OUT-CLASS
+                 STRING WS-A " is " WS-CLASS DELIMITED BY SIZE
+                    INTO DATA-OUT-CLASS
+                 WRITE DATA-OUT-CLASS
+                 ADD 1 TO WS-A
+              END-PERFORM
+           END-IF.
+
+           MOVE WS-ODD-COUNT TO WS-ODD-COUNT-EDIT.
+           MOVE WS-EVEN-COUNT TO WS-EVEN-COUNT-EDIT.
+           MOVE SPACES TO DATA-OUT-CLASS.
+           STRING "Odd count: " WS-ODD-COUNT-EDIT
+              "  Even count: " WS-EVEN-COUNT-EDIT
+              DELIMITED BY SIZE INTO DATA-OUT-CLASS.
+           WRITE DATA-OUT-CLASS.
+           DISPLAY "Odd count: " WS-ODD-COUNT-EDIT
+              "  Even count: " WS-EVEN-COUNT-EDIT.
+
+           CLOSE OUTFILE.
+           STOP RUN.
