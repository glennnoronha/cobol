@@ -1,22 +1,60 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG13.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 a PIC 9(2) VALUE 1.
-       01 b PIC 9(2) VALUE 1.
-       01 product PIC 9(2).
-
-       PROCEDURE DIVISION.
-           PERFORM 9 TIMES
-              COMPUTE product = a * b 
-              DISPLAY PRODUCT
-              PERFORM 9 TIMES
-                 COMPUTE product = b * a
-                 DISPLAY product
-                 ADD 1 to a
-                 ADD 1 to b
-              END-PERFORM
-           END-PERFORM
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG13.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIMFILE ASSIGN TO INPUT1
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-DIMFILE-STATUS.
+           SELECT OUTFILE ASSIGN TO OUTPUT1
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DIMFILE.
+       01 DIM-REC.
+           05 DIM-VAL PIC 99.
+           05 DIM-BLANKS PIC X(78).
+
+       FD OUTFILE.
+       01 DATA-OUT-ROW PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 a PIC 9(2) VALUE 1.
+       01 b PIC 9(2) VALUE 1.
+       01 product PIC 9(4).
+       01 WS-DIMFILE-STATUS PIC XX.
+       01 WS-DIM PIC 99 VALUE 9.
+       01 WS-CELL-EDIT PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT DIMFILE.
+           IF WS-DIMFILE-STATUS = "00"
+              READ DIMFILE
+                 AT END CONTINUE
+                 NOT AT END MOVE DIM-VAL TO WS-DIM
+              END-READ
+              CLOSE DIMFILE
+           END-IF.
+
+           OPEN OUTPUT OUTFILE.
+           PERFORM WS-DIM TIMES
+              MOVE 1 TO b
+              PERFORM WS-DIM TIMES
+                 COMPUTE product = a * b
+                 DISPLAY product
+                 MOVE product TO WS-CELL-EDIT
+                 MOVE SPACES TO DATA-OUT-ROW
+                 STRING a " x " b " = " WS-CELL-EDIT
+                    DELIMITED BY SIZE INTO DATA-OUT-ROW
+                 WRITE DATA-OUT-ROW
+                 ADD 1 to b
+              END-PERFORM
+              ADD 1 to a
+           END-PERFORM.
+           CLOSE OUTFILE.
+
+           STOP RUN.
